@@ -0,0 +1,17 @@
+000010*--------------------------------------------------
+000020* FDAUD01.CBL
+000030* Before/after audit trail record for vendor master
+000040* changes. One record is appended for every add,
+000050* correction or status change so it can be answered
+000060* later who changed a vendor and when.
+000070*--------------------------------------------------
+000080 FD  VENDOR-AUDIT-LOG
+000090     LABEL RECORDS ARE STANDARD.
+000100 01  AUDIT-RECORD.
+000110     05  AUD-DATE                PIC 9(6).
+000120     05  AUD-TIME                PIC 9(8).
+000130     05  AUD-OPERATOR-ID         PIC X(8).
+000140     05  AUD-VENDOR-NUMBER       PIC 9(5).
+000150     05  AUD-ACTION              PIC X(6).
+000160     05  AUD-BEFORE-IMAGE        PIC X(250).
+000170     05  AUD-AFTER-IMAGE         PIC X(250).
