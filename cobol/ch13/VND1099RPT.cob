@@ -0,0 +1,137 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VND1099RPT.
+000003*------------------------------------------------
+000004* Year-end 1099 vendor summary. Reads the indexed
+000005* Vendor File in VENDOR-NUMBER order and prints
+000006* every VENDOR-1099-ELIGIBLE vendor with name,
+000007* address and tax id in the layout the tax
+000008* service needs.
+000009*------------------------------------------------
+000010 ENVIRONMENT DIVISION.
+000011 INPUT-OUTPUT SECTION.
+000012 FILE-CONTROL.
+000013
+000014     COPY "SLVND01.CBL".
+000015
+000016     SELECT VENDOR-1099-LISTING
+000017         ASSIGN TO "1099rpt.txt"
+000018         ORGANIZATION IS LINE SEQUENTIAL.
+000019
+000020 DATA DIVISION.
+000021 FILE SECTION.
+000022
+000023     COPY "FDVND02.CBL".
+000024
+000025 FD  VENDOR-1099-LISTING
+000026     LABEL RECORDS ARE STANDARD.
+000027 01  LISTING-LINE                PIC X(132).
+000028
+000029 WORKING-STORAGE SECTION.
+000030
+000031 01 WS-EOF-SWITCH              PIC X(1) VALUE "N".
+000032     88 NO-MORE-VENDOR-RECORDS     VALUE "Y".
+000033 01 WS-LINE-COUNT              PIC 9(2)  VALUE 99.
+000034 01 WS-PAGE-COUNT              PIC 9(3)  VALUE ZERO.
+000035 01 WS-LINES-PER-PAGE          PIC 9(2)  VALUE 50.
+000036 01 WS-VENDOR-COUNT            PIC 9(5)  VALUE ZERO.
+000037
+000038 01 HEADING-LINE-1.
+000039     05 FILLER            PIC X(20) VALUE "1099 VENDOR SUMMARY".
+000040     05 FILLER                 PIC X(10) VALUE "PAGE ".
+000041     05 HL1-PAGE-NUMBER        PIC ZZZ9.
+000042
+000043 01 HEADING-LINE-2.
+000044     05 FILLER                 PIC X(7)  VALUE "NUMBER ".
+000045     05 FILLER                 PIC X(31) VALUE "NAME".
+000046     05 FILLER                 PIC X(31) VALUE "ADDRESS".
+000047     05 FILLER                 PIC X(21) VALUE "CITY".
+000048     05 FILLER                 PIC X(3)  VALUE "ST ".
+000049     05 FILLER                 PIC X(11) VALUE "ZIP".
+000050     05 FILLER                 PIC X(13) VALUE "TAX ID".
+000051
+000052 01 DETAIL-LINE.
+000053     05 DL-VENDOR-NUMBER       PIC Z(4)9.
+000054     05 FILLER                 PIC X(2)  VALUE SPACES.
+000055     05 DL-VENDOR-NAME         PIC X(30).
+000056     05 FILLER                 PIC X(1)  VALUE SPACES.
+000057     05 DL-VENDOR-ADDRESS-1    PIC X(30).
+000058     05 FILLER                 PIC X(1)  VALUE SPACES.
+000059     05 DL-VENDOR-CITY         PIC X(20).
+000060     05 FILLER                 PIC X(1)  VALUE SPACES.
+000061     05 DL-VENDOR-STATE        PIC X(2).
+000062     05 FILLER                 PIC X(1)  VALUE SPACES.
+000063     05 DL-VENDOR-ZIP          PIC X(10).
+000064     05 FILLER                 PIC X(1)  VALUE SPACES.
+000065     05 DL-VENDOR-TAX-ID       PIC X(11).
+000066
+000067 01 TOTAL-LINE.
+000068     05 FILLER                 PIC X(20) VALUE
+000069         "TOTAL 1099 VENDORS: ".
+000070     05 TL-VENDOR-COUNT        PIC Z(4)9.
+000071
+000072 PROCEDURE DIVISION.
+000073 PROGRAM-BEGIN.
+000074      OPEN INPUT VENDOR-FILE.
+000075      OPEN OUTPUT VENDOR-1099-LISTING.
+000076      PERFORM READ-VENDOR-RECORD.
+000077      PERFORM PRINT-1099-VENDOR-RECORDS
+000078          UNTIL NO-MORE-VENDOR-RECORDS.
+000079      PERFORM PRINT-TOTAL-LINE.
+000080      CLOSE VENDOR-FILE.
+000081      CLOSE VENDOR-1099-LISTING.
+000082
+000083 PROGRAM-DONE.
+000084      STOP RUN.
+000085
+000086 READ-VENDOR-RECORD.
+000087      READ VENDOR-FILE NEXT RECORD
+000088          AT END
+000089              MOVE "Y" TO WS-EOF-SWITCH
+000090      END-READ.
+000091
+000092 PRINT-1099-VENDOR-RECORDS.
+000093      IF VENDOR-1099-ELIGIBLE
+000094          PERFORM CHECK-FOR-PAGE-BREAK
+000095          PERFORM PRINT-DETAIL-LINE
+000096          ADD 1 TO WS-VENDOR-COUNT
+000097      END-IF.
+000098      PERFORM READ-VENDOR-RECORD.
+000099
+000100 CHECK-FOR-PAGE-BREAK.
+000101      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+000102          PERFORM PRINT-HEADINGS
+000103      END-IF.
+000104
+000105 PRINT-HEADINGS.
+000106      ADD 1 TO WS-PAGE-COUNT.
+000107      MOVE WS-PAGE-COUNT TO HL1-PAGE-NUMBER.
+000108      IF WS-PAGE-COUNT > 1
+000109          MOVE SPACES TO LISTING-LINE
+000110          WRITE LISTING-LINE BEFORE ADVANCING PAGE
+000111      END-IF.
+000112      MOVE HEADING-LINE-1 TO LISTING-LINE.
+000113      WRITE LISTING-LINE.
+000114      MOVE HEADING-LINE-2 TO LISTING-LINE.
+000115      WRITE LISTING-LINE.
+000116      MOVE SPACES TO LISTING-LINE.
+000117      WRITE LISTING-LINE.
+000118      MOVE 3 TO WS-LINE-COUNT.
+000119
+000120 PRINT-DETAIL-LINE.
+000121      MOVE VENDOR-NUMBER TO DL-VENDOR-NUMBER.
+000122      MOVE VENDOR-NAME TO DL-VENDOR-NAME.
+000123      MOVE VENDOR-ADDRESS-1 TO DL-VENDOR-ADDRESS-1.
+000124      MOVE VENDOR-CITY TO DL-VENDOR-CITY.
+000125      MOVE VENDOR-STATE TO DL-VENDOR-STATE.
+000126      MOVE VENDOR-ZIP TO DL-VENDOR-ZIP.
+000127      MOVE VENDOR-TAX-ID TO DL-VENDOR-TAX-ID.
+000128      MOVE DETAIL-LINE TO LISTING-LINE.
+000129      WRITE LISTING-LINE.
+000130      ADD 1 TO WS-LINE-COUNT.
+000131
+000132 PRINT-TOTAL-LINE.
+000133      MOVE WS-VENDOR-COUNT TO TL-VENDOR-COUNT.
+000134      MOVE SPACES TO LISTING-LINE.
+000135      WRITE LISTING-LINE.
+000136      MOVE TOTAL-LINE TO LISTING-LINE.
+000137      WRITE LISTING-LINE.
