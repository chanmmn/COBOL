@@ -0,0 +1,55 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDAUDLG.
+000003*------------------------------------------------
+000004* Appends one before/after record to the Vendor
+000005* Audit Log. CALLed by VNDNEW03, VNDUPD01,
+000006* VNDSTAT01, VNDLOAD01 and VNDSTD01 after every
+000007* successful add, correction, status change or
+000008* standardization, so it can be answered later who
+000009* changed a vendor and when.
+000010*------------------------------------------------
+000011 ENVIRONMENT DIVISION.
+000012 INPUT-OUTPUT SECTION.
+000013 FILE-CONTROL.
+000014
+000015     COPY "SLAUD01.CBL".
+000016
+000017 DATA DIVISION.
+000018 FILE SECTION.
+000019
+000020     COPY "FDAUD01.CBL".
+000021
+000022 WORKING-STORAGE SECTION.
+000023
+000024 01 WS-AUD-FILE-STATUS          PIC X(2) VALUE "00".
+000025
+000026 LINKAGE SECTION.
+000027
+000028 01  LK-OPERATOR-ID              PIC X(8).
+000029 01  LK-VENDOR-NUMBER            PIC 9(5).
+000030 01  LK-ACTION                   PIC X(6).
+000031 01  LK-BEFORE-IMAGE             PIC X(250).
+000032 01  LK-AFTER-IMAGE              PIC X(250).
+000033
+000034 PROCEDURE DIVISION USING LK-OPERATOR-ID
+000035     LK-VENDOR-NUMBER LK-ACTION LK-BEFORE-IMAGE
+000036     LK-AFTER-IMAGE.
+000037
+000038 PROGRAM-BEGIN.
+000039      ACCEPT AUD-DATE FROM DATE.
+000040      ACCEPT AUD-TIME FROM TIME.
+000041      MOVE LK-OPERATOR-ID TO AUD-OPERATOR-ID.
+000042      MOVE LK-VENDOR-NUMBER TO AUD-VENDOR-NUMBER.
+000043      MOVE LK-ACTION TO AUD-ACTION.
+000044      MOVE LK-BEFORE-IMAGE TO AUD-BEFORE-IMAGE.
+000045      MOVE LK-AFTER-IMAGE TO AUD-AFTER-IMAGE.
+000046      OPEN EXTEND VENDOR-AUDIT-LOG.
+000047      WRITE AUDIT-RECORD.
+000048      IF WS-AUD-FILE-STATUS NOT = "00"
+000049          DISPLAY "AUDIT LOG WRITE FAILED - STATUS "
+000050              WS-AUD-FILE-STATUS
+000051      END-IF.
+000052      CLOSE VENDOR-AUDIT-LOG.
+000053
+000054 PROGRAM-DONE.
+000055      GOBACK.
