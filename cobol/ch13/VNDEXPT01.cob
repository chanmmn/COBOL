@@ -0,0 +1,76 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDEXPT01.
+000003*------------------------------------------------
+000004* Fixed-width ACH/bank export extract. Reads the
+000005* indexed Vendor File in VENDOR-NUMBER order and
+000006* writes one fixed-width record per active vendor
+000007* that has a bank routing number on file, for
+000008* upload to the bank's ACH vendor-payment portal.
+000009*------------------------------------------------
+000010 ENVIRONMENT DIVISION.
+000011 INPUT-OUTPUT SECTION.
+000012 FILE-CONTROL.
+000013
+000014     COPY "SLVND01.CBL".
+000015
+000016     SELECT VENDOR-ACH-EXPORT
+000017         ASSIGN TO "vndach.txt"
+000018         ORGANIZATION IS LINE SEQUENTIAL.
+000019
+000020 DATA DIVISION.
+000021 FILE SECTION.
+000022
+000023     COPY "FDVND02.CBL".
+000024
+000025*--------------------------------------------------
+000026* One fixed-width row per vendor paid by ACH.
+000027*--------------------------------------------------
+000028 FD  VENDOR-ACH-EXPORT
+000029     LABEL RECORDS ARE STANDARD.
+000030 01  EXPORT-RECORD.
+000031     05  EXP-VENDOR-NUMBER        PIC 9(5).
+000032     05  EXP-VENDOR-NAME          PIC X(30).
+000033     05  EXP-VENDOR-ADDRESS-1     PIC X(30).
+000034     05  EXP-BANK-ROUTING         PIC 9(9).
+000035     05  EXP-BANK-ACCOUNT         PIC X(17).
+000036
+000037 WORKING-STORAGE SECTION.
+000038
+000039 01 WS-EOF-SWITCH              PIC X(1) VALUE "N".
+000040     88 NO-MORE-VENDOR-RECORDS     VALUE "Y".
+000041 01 WS-EXPORT-COUNT            PIC 9(5) VALUE ZERO.
+000042
+000043 PROCEDURE DIVISION.
+000044 PROGRAM-BEGIN.
+000045      OPEN INPUT VENDOR-FILE.
+000046      OPEN OUTPUT VENDOR-ACH-EXPORT.
+000047      PERFORM READ-VENDOR-RECORD.
+000048      PERFORM EXPORT-VENDOR-RECORDS
+000049          UNTIL NO-MORE-VENDOR-RECORDS.
+000050      CLOSE VENDOR-FILE.
+000051      CLOSE VENDOR-ACH-EXPORT.
+000052      DISPLAY WS-EXPORT-COUNT " VENDORS EXPORTED TO ACH FILE".
+000053
+000054 PROGRAM-DONE.
+000055      STOP RUN.
+000056
+000057 READ-VENDOR-RECORD.
+000058      READ VENDOR-FILE NEXT RECORD
+000059          AT END
+000060              MOVE "Y" TO WS-EOF-SWITCH
+000061      END-READ.
+000062
+000063 EXPORT-VENDOR-RECORDS.
+000064      IF VENDOR-ACTIVE AND VENDOR-BANK-ROUTING NOT = ZEROES
+000065          PERFORM WRITE-EXPORT-RECORD
+000066      END-IF.
+000067      PERFORM READ-VENDOR-RECORD.
+000068
+000069 WRITE-EXPORT-RECORD.
+000070      MOVE VENDOR-NUMBER TO EXP-VENDOR-NUMBER.
+000071      MOVE VENDOR-NAME TO EXP-VENDOR-NAME.
+000072      MOVE VENDOR-ADDRESS-1 TO EXP-VENDOR-ADDRESS-1.
+000073      MOVE VENDOR-BANK-ROUTING TO EXP-BANK-ROUTING.
+000074      MOVE VENDOR-BANK-ACCOUNT TO EXP-BANK-ACCOUNT.
+000075      WRITE EXPORT-RECORD.
+000076      ADD 1 TO WS-EXPORT-COUNT.
