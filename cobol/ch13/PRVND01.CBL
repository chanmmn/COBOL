@@ -0,0 +1,291 @@
+000010*--------------------------------------------------
+000020* PRVND01.CBL
+000030* Shared vendor field-entry paragraphs. COPYed into
+000040* the PROCEDURE DIVISION of VNDNEW03, VNDUPD01 and
+000050* VNDLOAD01 so a field edit only has to be made once.
+000060*--------------------------------------------------
+000070 INIT-VENDOR-RECORD.
+000080      MOVE SPACE TO VENDOR-RECORD.
+000090      MOVE ZEROES TO VENDOR-NUMBER.
+000100      MOVE "A" TO VENDOR-STATUS.
+000110      MOVE "N" TO VENDOR-1099-FLAG.
+000120      MOVE "US" TO VENDOR-COUNTRY.
+000130      MOVE ZEROES TO VENDOR-BANK-ROUTING.
+000140
+000150*--------------------------------------------------
+000160* Scans VENDOR-FILE once so new vendor numbers can
+000170* be auto-assigned starting one past the highest
+000180* number already on file.
+000190*--------------------------------------------------
+000200 FIND-HIGHEST-VENDOR-NUMBER.
+000210      MOVE ZEROES TO WS-HIGH-VENDOR-NUMBER.
+000220      MOVE ZEROES TO VENDOR-NUMBER.
+000230      START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+000240          INVALID KEY
+000250              MOVE "Y" TO WS-SCAN-EOF-SWITCH
+000260          NOT INVALID KEY
+000270              MOVE "N" TO WS-SCAN-EOF-SWITCH
+000280      END-START.
+000290      PERFORM SCAN-FOR-HIGHEST-VENDOR-NUMBER
+000300          UNTIL WS-SCAN-AT-EOF.
+000310
+000320 SCAN-FOR-HIGHEST-VENDOR-NUMBER.
+000330      READ VENDOR-FILE NEXT RECORD
+000340          AT END
+000350              MOVE "Y" TO WS-SCAN-EOF-SWITCH
+000360          NOT AT END
+000370              MOVE VENDOR-NUMBER TO WS-HIGH-VENDOR-NUMBER
+000380      END-READ.
+000390
+000400*--------------------------------------------------
+000410* Appends one record to the Vendor Audit Log via
+000420* VNDAUDLG. Caller sets WS-AUDIT-ACTION and moves
+000430* the before/after VENDOR-RECORD images into
+000440* WS-AUDIT-BEFORE-IMAGE/WS-AUDIT-AFTER-IMAGE first.
+000450*--------------------------------------------------
+000460 WRITE-AUDIT-RECORD.
+000470      CALL "VNDAUDLG" USING WS-OPERATOR-ID VENDOR-NUMBER
+000480          WS-AUDIT-ACTION WS-AUDIT-BEFORE-IMAGE
+000490          WS-AUDIT-AFTER-IMAGE.
+000500
+000510 ENTER-REMAINING-FIELDS.
+000520      PERFORM ENTER-VENDOR-NAME.
+000530      PERFORM CHECK-DUPLICATE-VENDOR-NAME.
+000540      PERFORM ENTER-VENDOR-ADDRESS-1.
+000550      PERFORM ENTER-VENDOR-ADDRESS-2.
+000560      PERFORM ENTER-VENDOR-CITY.
+000570      PERFORM ENTER-VENDOR-COUNTRY.
+000580      PERFORM ENTER-VENDOR-STATE.
+000590      PERFORM ENTER-VENDOR-ZIP.
+000600      PERFORM ENTER-VENDOR-CONTACT.
+000610      PERFORM ENTER-VENDOR-PHONE.
+000620      PERFORM ENTER-VENDOR-TAX-ID.
+000630      PERFORM ENTER-VENDOR-1099-FLAG.
+000640      PERFORM ENTER-VENDOR-BANK-ROUTING.
+000650      PERFORM ENTER-VENDOR-BANK-ACCOUNT.
+000660
+000670 ENTER-VENDOR-NAME.
+000680      DISPLAY "ENTER VENDOR NAME".
+000690      ACCEPT VENDOR-NAME.
+000700
+000710 ENTER-VENDOR-ADDRESS-1.
+000720      DISPLAY "ENTER VENDOR ADDRESS-1".
+000730      ACCEPT VENDOR-ADDRESS-1.
+000740
+000750 ENTER-VENDOR-ADDRESS-2.
+000760      DISPLAY "ENTER VENDOR ADDRESS-2".
+000770      ACCEPT VENDOR-ADDRESS-2.
+000780
+000790 ENTER-VENDOR-CITY.
+000800      DISPLAY "ENTER VENDOR CITY".
+000810      ACCEPT VENDOR-CITY.
+000820
+000830*--------------------------------------------------
+000840* Foreign vendors (VENDOR-COUNTRY not "US") use a
+000850* free-form province/postal code, so VENDOR-STATE
+000860* and VENDOR-ZIP are not edited against the U.S.
+000870* state table or ZIP format below.
+000880*--------------------------------------------------
+000890 ENTER-VENDOR-COUNTRY.
+000900      DISPLAY "ENTER VENDOR COUNTRY (2-LETTER CODE)".
+000910      DISPLAY "US FOR DOMESTIC, OR BLANK FOR US".
+000920      ACCEPT VENDOR-COUNTRY.
+000930      IF VENDOR-COUNTRY = SPACES
+000940          MOVE "US" TO VENDOR-COUNTRY
+000950      END-IF.
+000960
+000970 ENTER-VENDOR-STATE.
+000980      MOVE "N" TO WS-STATE-VALID-SWITCH.
+000990      PERFORM GET-AND-CHECK-VENDOR-STATE
+001000          UNTIL WS-STATE-VALID.
+001010
+001020 GET-AND-CHECK-VENDOR-STATE.
+001030      IF VENDOR-IS-US
+001040          DISPLAY "ENTER VENDOR STATE (2-LETTER CODE)"
+001050      ELSE
+001060          DISPLAY "ENTER VENDOR STATE/PROVINCE"
+001070      END-IF.
+001080      ACCEPT VENDOR-STATE.
+001090      PERFORM VALIDATE-VENDOR-STATE.
+001100      IF NOT WS-STATE-VALID
+001110          DISPLAY "INVALID STATE CODE - PLEASE RE-ENTER"
+001120      END-IF.
+001130
+001140 VALIDATE-VENDOR-STATE.
+001150      IF VENDOR-IS-US
+001160          MOVE "N" TO WS-STATE-VALID-SWITCH
+001170          MOVE 1 TO WS-STATE-IDX
+001180          PERFORM CHECK-ONE-STATE-TABLE-ENTRY
+001190              UNTIL WS-STATE-IDX > 56 OR WS-STATE-VALID
+001200      ELSE
+001210          MOVE "Y" TO WS-STATE-VALID-SWITCH
+001220      END-IF.
+001230
+001240 CHECK-ONE-STATE-TABLE-ENTRY.
+001250      IF VENDOR-STATE = WS-STATE-CODE (WS-STATE-IDX)
+001260          MOVE "Y" TO WS-STATE-VALID-SWITCH
+001270      ELSE
+001280          ADD 1 TO WS-STATE-IDX
+001290      END-IF.
+001300
+001310 ENTER-VENDOR-ZIP.
+001320      MOVE "N" TO WS-ZIP-VALID-SWITCH.
+001330      PERFORM GET-AND-CHECK-VENDOR-ZIP
+001340          UNTIL WS-ZIP-VALID.
+001350
+001360 GET-AND-CHECK-VENDOR-ZIP.
+001370      IF VENDOR-IS-US
+001380          DISPLAY "ENTER VENDOR ZIP (NNNNN OR NNNNN-NNNN)"
+001390      ELSE
+001400          DISPLAY "ENTER VENDOR POSTAL CODE"
+001410      END-IF.
+001420      ACCEPT VENDOR-ZIP.
+001430      PERFORM VALIDATE-VENDOR-ZIP.
+001440      IF NOT WS-ZIP-VALID
+001450          DISPLAY "INVALID ZIP CODE - PLEASE RE-ENTER"
+001460      END-IF.
+001470
+001480 VALIDATE-VENDOR-ZIP.
+001490      IF VENDOR-IS-US
+001500          MOVE "N" TO WS-ZIP-VALID-SWITCH
+001510          IF VENDOR-ZIP (1:5) IS NUMERIC
+001520              AND VENDOR-ZIP (6:5) = SPACES
+001530              MOVE "Y" TO WS-ZIP-VALID-SWITCH
+001540          ELSE
+001550              IF VENDOR-ZIP (1:5) IS NUMERIC
+001560                  AND VENDOR-ZIP (6:1) = "-"
+001570                  AND VENDOR-ZIP (7:4) IS NUMERIC
+001580                  MOVE "Y" TO WS-ZIP-VALID-SWITCH
+001590              END-IF
+001600          END-IF
+001610      ELSE
+001620          MOVE "Y" TO WS-ZIP-VALID-SWITCH
+001630      END-IF.
+001640
+001650 ENTER-VENDOR-CONTACT.
+001660      DISPLAY "ENTER VENDOR CONTACT".
+001670      ACCEPT VENDOR-CONTACT.
+001680
+001690 ENTER-VENDOR-PHONE.
+001700      DISPLAY "ENTER VENDOR PHONE".
+001710      ACCEPT VENDOR-PHONE.
+001720
+001730 ENTER-VENDOR-TAX-ID.
+001740      DISPLAY "ENTER VENDOR TAX ID (XX-XXXXXXX)".
+001750      ACCEPT VENDOR-TAX-ID.
+001760
+001770*--------------------------------------------------
+001780* Re-prompts until the operator enters exactly "Y"
+001790* or "N" - VENDOR-1099-ELIGIBLE/VENDOR-NOT-1099-
+001800* ELIGIBLE are tied to those literal values, and a
+001810* vendor that matches neither would silently drop
+001820* off the 1099 report.
+001830*--------------------------------------------------
+001840 ENTER-VENDOR-1099-FLAG.
+001850      MOVE "N" TO WS-1099-FLAG-VALID-SWITCH.
+001860      PERFORM GET-AND-CHECK-VENDOR-1099-FLAG
+001870          UNTIL WS-1099-FLAG-VALID.
+001880
+001890 GET-AND-CHECK-VENDOR-1099-FLAG.
+001900      DISPLAY "IS VENDOR 1099 ELIGIBLE? (Y/N)".
+001910      ACCEPT VENDOR-1099-FLAG.
+001920      IF VENDOR-1099-FLAG = "Y" OR VENDOR-1099-FLAG = "N"
+001930          MOVE "Y" TO WS-1099-FLAG-VALID-SWITCH
+001940      ELSE
+001950          DISPLAY "INVALID RESPONSE - ENTER Y OR N"
+001960      END-IF.
+001970
+001980*--------------------------------------------------
+001990* ACCEPTs into an alphanumeric intermediate field,
+002000* not directly into the numeric VENDOR-BANK-ROUTING,
+002010* so a blank or non-numeric entry is caught and
+002020* re-prompted instead of leaving undefined content
+002030* in a numeric item.
+002040*--------------------------------------------------
+002050 ENTER-VENDOR-BANK-ROUTING.
+002060      MOVE "N" TO WS-BANK-ROUTING-VALID-SWITCH.
+002070      PERFORM GET-AND-CHECK-VENDOR-BANK-ROUTING
+002080          UNTIL WS-BANK-ROUTING-VALID.
+002090
+002100 GET-AND-CHECK-VENDOR-BANK-ROUTING.
+002110      DISPLAY "ENTER VENDOR BANK ROUTING NUMBER".
+002120      DISPLAY "(9 DIGITS, OR 0 IF NOT ON ACH)".
+002130      ACCEPT WS-BANK-ROUTING-FIELD.
+002132*--------------------------------------------------
+002134* A one-character "0" entry is ACCEPTed into this
+002136* PIC X(9) field left-justified and space-padded,
+002138* so the padded value is tested for on its own
+002139* before the IS NUMERIC test - the trailing spaces
+002141* are not themselves numeric and would otherwise
+002143* trap the operator in the re-prompt below.
+002145*--------------------------------------------------
+002147      IF WS-BANK-ROUTING-FIELD = "0"
+002149          MOVE ZEROES TO VENDOR-BANK-ROUTING
+002151          MOVE "Y" TO WS-BANK-ROUTING-VALID-SWITCH
+002153      ELSE
+002155      IF WS-BANK-ROUTING-FIELD IS NUMERIC
+002157          MOVE WS-BANK-ROUTING-FIELD TO VENDOR-BANK-ROUTING
+002159          MOVE "Y" TO WS-BANK-ROUTING-VALID-SWITCH
+002161      ELSE
+002163          DISPLAY "INVALID ROUTING NUMBER - PLEASE RE-ENTER"
+002165      END-IF
+002167      END-IF.
+002200
+002210 ENTER-VENDOR-BANK-ACCOUNT.
+002220      IF VENDOR-BANK-ROUTING NOT = ZEROES
+002230          DISPLAY "ENTER VENDOR BANK ACCOUNT NUMBER"
+002240          ACCEPT VENDOR-BANK-ACCOUNT
+002250      END-IF.
+002260
+002270*--------------------------------------------------
+002280* Scans VENDOR-FILE for a record with a matching
+002290* VENDOR-NAME (other than the vendor being entered)
+002300* and warns the operator before the entry proceeds.
+002310*--------------------------------------------------
+002320 CHECK-DUPLICATE-VENDOR-NAME.
+002330      MOVE VENDOR-RECORD TO WS-DUP-SAVE-RECORD.
+002340      MOVE VENDOR-NUMBER TO WS-DUP-SAVE-NUMBER.
+002350      MOVE VENDOR-NAME TO WS-DUP-CHECK-NAME.
+002360      MOVE "N" TO WS-DUP-FOUND-SWITCH.
+002370      MOVE "N" TO WS-DUP-EOF-SWITCH.
+002380      MOVE ZEROES TO VENDOR-NUMBER.
+002390      START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+002400          INVALID KEY
+002410              MOVE "Y" TO WS-DUP-EOF-SWITCH
+002420      END-START.
+002430      PERFORM SCAN-FOR-DUPLICATE-NAME
+002440          UNTIL WS-DUP-AT-EOF OR WS-DUP-NAME-FOUND.
+002450      IF WS-DUP-NAME-FOUND
+002460          DISPLAY "POSSIBLE DUPLICATE OF VENDOR "
+002470              WS-DUP-MATCH-NUMBER
+002480      END-IF.
+002490      MOVE WS-DUP-SAVE-RECORD TO VENDOR-RECORD.
+002492*--------------------------------------------------
+002494* The scan above leaves the file's current record
+002496* positioned on the last record it READ (or at
+002498* EOF), not on the vendor being entered/corrected.
+002499* Re-READ by key so a caller that REWRITEs right
+002500* after this paragraph returns is REWRITing the
+002501* correct record, not whatever the scan left behind.
+002502* A new vendor being entered (not yet on file) is
+002503* expected to fail this READ - that is harmless
+002504* since a new-entry caller WRITEs rather than
+002505* REWRITEs, and WRITE does not depend on the current
+002506* record position.
+002507*--------------------------------------------------
+002508      READ VENDOR-FILE KEY IS VENDOR-NUMBER
+002509          INVALID KEY
+002510              CONTINUE
+002511      END-READ.
+002512
+002510 SCAN-FOR-DUPLICATE-NAME.
+002520      READ VENDOR-FILE NEXT RECORD
+002530          AT END
+002540              MOVE "Y" TO WS-DUP-EOF-SWITCH
+002550          NOT AT END
+002560              IF VENDOR-NAME = WS-DUP-CHECK-NAME
+002570                  AND VENDOR-NUMBER NOT = WS-DUP-SAVE-NUMBER
+002580                  MOVE "Y" TO WS-DUP-FOUND-SWITCH
+002590                  MOVE VENDOR-NUMBER TO WS-DUP-MATCH-NUMBER
+002600              END-IF
+002610      END-READ.
