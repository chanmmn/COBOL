@@ -0,0 +1,85 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDUNLD01.
+000003*------------------------------------------------
+000004* One-time unload of the "vendor" file to a flat
+000005* sequential extract, VNDUNLD.TXT, run before the
+000006* VENDOR-STATE alternate key picked up by SLVND01.
+000007* CBL is used by any program. Deliberately does NOT
+000008* COPY SLVND01.CBL or FDVND02.CBL - it SELECTs the
+000009* Vendor File under its prior, primary-key-only
+000010* FILE-CONTROL entry and reads it under FDVND01.CBL,
+000011* the frozen 173-byte record layout the file had at
+000012* that point, so it can still OPEN and correctly
+000013* read a "vendor" file that has not yet been
+000014* rebuilt with the alternate key (and so does not
+000015* yet carry the VENDOR-TAX-ID/1099-FLAG/BANK-
+000016* ROUTING/BANK-ACCOUNT/COUNTRY fields appended
+000017* later). Follow with VNDRBLD01 to reload the
+000018* extract into a freshly built "vendor" file under
+000019* the current SLVND01.CBL. See SLVND01.CBL.
+000020*------------------------------------------------
+000021 ENVIRONMENT DIVISION.
+000022 INPUT-OUTPUT SECTION.
+000023 FILE-CONTROL.
+000024
+000025*--------------------------------------------------
+000026* Matches the Vendor File's FILE-CONTROL entry as
+000027* it existed before the VENDOR-STATE alternate key
+000028* was added, so the file can be read under its
+000029* current, un-rebuilt on-disk structure.
+000030*--------------------------------------------------
+000031     SELECT VENDOR-FILE
+000032         ASSIGN TO "vendor"
+000033         ORGANIZATION IS INDEXED
+000034         RECORD KEY IS VENDOR-NUMBER
+000035         ACCESS MODE IS SEQUENTIAL.
+000036
+000037     SELECT VENDOR-UNLOAD-FILE
+000038         ASSIGN TO "vndunld.txt"
+000039         ORGANIZATION IS LINE SEQUENTIAL.
+000040
+000041 DATA DIVISION.
+000042 FILE SECTION.
+000043
+000044     COPY "FDVND01.CBL".
+000045
+000046*--------------------------------------------------
+000047* One full-width VENDOR-RECORD image per line, in
+000048* VENDOR-NUMBER order, at the frozen FDVND01.CBL
+000049* record size.
+000050*--------------------------------------------------
+000051 FD  VENDOR-UNLOAD-FILE
+000052     LABEL RECORDS ARE STANDARD.
+000053 01  UNLOAD-RECORD                 PIC X(173).
+000054
+000055 WORKING-STORAGE SECTION.
+000056
+000057 01 WS-EOF-SWITCH              PIC X(1) VALUE "N".
+000058     88 NO-MORE-VENDOR-RECORDS     VALUE "Y".
+000059 01 WS-UNLOAD-COUNT            PIC 9(5) VALUE ZERO.
+000060
+000061 PROCEDURE DIVISION.
+000062 PROGRAM-BEGIN.
+000063      OPEN INPUT VENDOR-FILE.
+000064      OPEN OUTPUT VENDOR-UNLOAD-FILE.
+000065      PERFORM READ-VENDOR-RECORD.
+000066      PERFORM UNLOAD-VENDOR-RECORDS
+000067          UNTIL NO-MORE-VENDOR-RECORDS.
+000068      CLOSE VENDOR-FILE.
+000069      CLOSE VENDOR-UNLOAD-FILE.
+000070      DISPLAY WS-UNLOAD-COUNT " VENDOR RECORDS UNLOADED".
+000071
+000072 PROGRAM-DONE.
+000073      STOP RUN.
+000074
+000075 READ-VENDOR-RECORD.
+000076      READ VENDOR-FILE NEXT RECORD
+000077          AT END
+000078              MOVE "Y" TO WS-EOF-SWITCH
+000079      END-READ.
+000080
+000081 UNLOAD-VENDOR-RECORDS.
+000082      MOVE VENDOR-RECORD TO UNLOAD-RECORD.
+000083      WRITE UNLOAD-RECORD.
+000084      ADD 1 TO WS-UNLOAD-COUNT.
+000085      PERFORM READ-VENDOR-RECORD.
