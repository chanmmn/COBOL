@@ -0,0 +1,66 @@
+000010*--------------------------------------------------
+000020* WSVND01.CBL
+000030* Shared WORKING-STORAGE items used by the PRVND01
+000040* shared vendor field-entry paragraphs.
+000050*--------------------------------------------------
+000060 01  WS-DUP-SAVE-RECORD       PIC X(250).
+000070 01  WS-DUP-SAVE-NUMBER       PIC 9(5).
+000080 01  WS-DUP-CHECK-NAME        PIC X(30).
+000090 01  WS-DUP-FOUND-SWITCH      PIC X(1) VALUE "N".
+000100     88  WS-DUP-NAME-FOUND        VALUE "Y".
+000110 01  WS-DUP-EOF-SWITCH        PIC X(1) VALUE "N".
+000120     88  WS-DUP-AT-EOF            VALUE "Y".
+000130 01  WS-DUP-MATCH-NUMBER      PIC 9(5).
+000135
+000136*--------------------------------------------------
+000137* Highest VENDOR-NUMBER on file, used to auto-
+000138* assign the next new vendor number.
+000139*--------------------------------------------------
+000140 01  WS-HIGH-VENDOR-NUMBER    PIC 9(5) VALUE ZERO.
+000141 01  WS-NEXT-VENDOR-NUMBER    PIC 9(5) VALUE ZERO.
+000142 01  WS-SCAN-EOF-SWITCH       PIC X(1) VALUE "N".
+000143     88  WS-SCAN-AT-EOF           VALUE "Y".
+000144
+000150*--------------------------------------------------
+000160* Valid 2-letter state/territory codes, used by
+000170* ENTER-VENDOR-STATE to edit-check VENDOR-STATE.
+000180*--------------------------------------------------
+000190 01  WS-STATE-TABLE-VALUES.
+000200     05  FILLER PIC X(112) VALUE "ALAKAZARCACOCTDEFLGAHIIDILINIAKS
+000210-    "KYLAMEMDMAMIMNMSMOMTNENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVA
+000220-    "WAWVWIWYDCASGUMPPRVI".
+000230 01  WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+000240     05  WS-STATE-CODE OCCURS 56 TIMES PIC X(2).
+000250 01  WS-STATE-IDX             PIC 9(2) COMP.
+000260 01  WS-STATE-VALID-SWITCH    PIC X(1) VALUE "N".
+000270     88  WS-STATE-VALID           VALUE "Y".
+000280 01  WS-ZIP-VALID-SWITCH      PIC X(1) VALUE "N".
+000290     88  WS-ZIP-VALID             VALUE "Y".
+000300
+000310*--------------------------------------------------
+000320* Operator id and before/after images passed to
+000330* VNDAUDLG to write one Vendor Audit Log record.
+000340*--------------------------------------------------
+000350 01  WS-OPERATOR-ID           PIC X(8).
+000360 01  WS-AUDIT-ACTION          PIC X(6).
+000370 01  WS-AUDIT-BEFORE-IMAGE    PIC X(250).
+000380 01  WS-AUDIT-AFTER-IMAGE     PIC X(250).
+000390
+000400*--------------------------------------------------
+000410* Intermediate ACCEPT field for VENDOR-BANK-ROUTING
+000420* (a numeric PIC 9 item) so a blank or non-numeric
+000430* entry can be detected and re-prompted instead of
+000440* moving undefined content into a numeric field.
+000450*--------------------------------------------------
+000460 01  WS-BANK-ROUTING-FIELD    PIC X(9).
+000470 01  WS-BANK-ROUTING-VALID-SWITCH PIC X(1) VALUE "N".
+000480     88  WS-BANK-ROUTING-VALID    VALUE "Y".
+000490
+000500*--------------------------------------------------
+000510* Validates the VENDOR-1099-FLAG response the same
+000520* way VENDOR-STATE/VENDOR-ZIP are validated, so an
+000530* entry other than "Y" or "N" is re-prompted instead
+000540* of being written to the file.
+000550*--------------------------------------------------
+000560 01  WS-1099-FLAG-VALID-SWITCH PIC X(1) VALUE "N".
+000570     88  WS-1099-FLAG-VALID       VALUE "Y".
