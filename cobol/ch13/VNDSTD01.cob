@@ -0,0 +1,204 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDSTD01.
+000003*------------------------------------------------
+000004* Batch address/ZIP standardization pass. Reads
+000005* every VENDOR-RECORD, upper-cases and left-
+000006* justifies (trims leading blanks from) VENDOR-
+000007* CITY/ADDRESS-1/ADDRESS-2, upper-cases and
+000008* re-validates VENDOR-STATE against the valid-
+000009* state table, and re-validates VENDOR-ZIP -
+000010* records that still fail edit after standardizing
+000011* are written to an exception report for manual
+000012* cleanup instead of being REWRITten.
+000013*------------------------------------------------
+000014 ENVIRONMENT DIVISION.
+000015 INPUT-OUTPUT SECTION.
+000016 FILE-CONTROL.
+000017
+000018     COPY "SLVND01.CBL".
+000019
+000020     SELECT VENDOR-EXCEPTION-FILE
+000021         ASSIGN TO "vndstdex.txt"
+000022         ORGANIZATION IS LINE SEQUENTIAL.
+000023
+000024 DATA DIVISION.
+000025 FILE SECTION.
+000026
+000027     COPY "FDVND02.CBL".
+000028
+000029*--------------------------------------------------
+000030* One line per vendor that still fails state/zip
+000031* edit after standardizing, for manual cleanup.
+000032*--------------------------------------------------
+000033 FD  VENDOR-EXCEPTION-FILE
+000034     LABEL RECORDS ARE STANDARD.
+000035 01  EXCEPTION-RECORD.
+000036     05  EXC-VENDOR-NUMBER        PIC 9(5).
+000037     05  FILLER                   PIC X(2)  VALUE SPACES.
+000038     05  EXC-VENDOR-NAME          PIC X(30).
+000039     05  FILLER                   PIC X(2)  VALUE SPACES.
+000040     05  EXC-VENDOR-STATE         PIC X(2).
+000041     05  FILLER                   PIC X(2)  VALUE SPACES.
+000042     05  EXC-VENDOR-ZIP           PIC X(10).
+000043     05  FILLER                   PIC X(2)  VALUE SPACES.
+000044     05  EXC-REASON               PIC X(20).
+000045
+000046 WORKING-STORAGE SECTION.
+000047
+000048 01 WS-EOF-SWITCH              PIC X(1) VALUE "N".
+000049     88 NO-MORE-VENDOR-RECORDS     VALUE "Y".
+000050 01 WS-STANDARDIZED-COUNT      PIC 9(5) VALUE ZERO.
+000051 01 WS-EXCEPTION-COUNT         PIC 9(5) VALUE ZERO.
+000052*--------------------------------------------------
+000053* Used by the TRIM-VENDOR-* paragraphs to left-
+000054* justify an address field by locating its first
+000055* non-blank character.
+000056*--------------------------------------------------
+000057 01 WS-TRIM-IDX                PIC 9(2) COMP.
+000058 01 WS-TRIM-FOUND-SWITCH       PIC X(1) VALUE "N".
+000059     88 WS-TRIM-FOUND              VALUE "Y".
+000060 01 WS-TRIM-WORK                PIC X(30).
+000061     COPY "WSVND01.CBL".
+000062
+000063 PROCEDURE DIVISION.
+000064 PROGRAM-BEGIN.
+000065      DISPLAY "ENTER OPERATOR ID".
+000066      ACCEPT WS-OPERATOR-ID.
+000067      OPEN I-O VENDOR-FILE.
+000068      OPEN OUTPUT VENDOR-EXCEPTION-FILE.
+000069      PERFORM READ-VENDOR-RECORD.
+000070      PERFORM STANDARDIZE-VENDOR-RECORDS
+000071          UNTIL NO-MORE-VENDOR-RECORDS.
+000072      CLOSE VENDOR-FILE.
+000073      CLOSE VENDOR-EXCEPTION-FILE.
+000074      DISPLAY WS-STANDARDIZED-COUNT " VENDORS STANDARDIZED".
+000075      DISPLAY WS-EXCEPTION-COUNT " VENDORS FLAGGED AS EXCEPTIONS".
+000076
+000077 PROGRAM-DONE.
+000078      STOP RUN.
+000079
+000080 READ-VENDOR-RECORD.
+000081      READ VENDOR-FILE NEXT RECORD
+000082          AT END
+000083              MOVE "Y" TO WS-EOF-SWITCH
+000084      END-READ.
+000085
+000086 STANDARDIZE-VENDOR-RECORDS.
+000087      MOVE VENDOR-RECORD TO WS-AUDIT-BEFORE-IMAGE.
+000088      PERFORM UPPERCASE-ADDRESS-FIELDS.
+000089      PERFORM TRIM-ADDRESS-FIELDS.
+000090      PERFORM VALIDATE-VENDOR-STATE.
+000091      PERFORM VALIDATE-VENDOR-ZIP.
+000092      IF WS-STATE-VALID AND WS-ZIP-VALID
+000093          PERFORM REWRITE-STANDARDIZED-RECORD
+000094      ELSE
+000095          PERFORM WRITE-EXCEPTION-RECORD
+000096      END-IF.
+000097      PERFORM READ-VENDOR-RECORD.
+000098
+000099 UPPERCASE-ADDRESS-FIELDS.
+000100      INSPECT VENDOR-ADDRESS-1
+000101          CONVERTING "abcdefghijklmnopqrstuvwxyz"
+000102              TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+000103      INSPECT VENDOR-ADDRESS-2
+000104          CONVERTING "abcdefghijklmnopqrstuvwxyz"
+000105              TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+000106      INSPECT VENDOR-CITY
+000107          CONVERTING "abcdefghijklmnopqrstuvwxyz"
+000108              TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+000109      INSPECT VENDOR-STATE
+000110          CONVERTING "abcdefghijklmnopqrstuvwxyz"
+000111              TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+000112
+000113*--------------------------------------------------
+000114* Left-justifies VENDOR-ADDRESS-1/ADDRESS-2/CITY so
+000115* a field keyed (or loaded) with leading blanks,
+000116* such as " 123 MAIN ST", is standardized to start
+000117* in position 1. Fixed PIC X items are already
+000118* blank-padded on the right by MOVE, so trailing
+000119* blanks need no separate handling.
+000120*--------------------------------------------------
+000121 TRIM-ADDRESS-FIELDS.
+000122      PERFORM TRIM-VENDOR-ADDRESS-1.
+000123      PERFORM TRIM-VENDOR-ADDRESS-2.
+000124      PERFORM TRIM-VENDOR-CITY.
+000125
+000126 TRIM-VENDOR-ADDRESS-1.
+000127      MOVE 1 TO WS-TRIM-IDX.
+000128      MOVE "N" TO WS-TRIM-FOUND-SWITCH.
+000129      PERFORM CHECK-ONE-ADDRESS-1-CHARACTER
+000130          UNTIL WS-TRIM-IDX > 30 OR WS-TRIM-FOUND.
+000131      IF WS-TRIM-FOUND AND WS-TRIM-IDX > 1
+000132          MOVE SPACES TO WS-TRIM-WORK
+000133          MOVE VENDOR-ADDRESS-1 (WS-TRIM-IDX:) TO WS-TRIM-WORK
+000134          MOVE WS-TRIM-WORK TO VENDOR-ADDRESS-1
+000135      END-IF.
+000136
+000137 CHECK-ONE-ADDRESS-1-CHARACTER.
+000138      IF VENDOR-ADDRESS-1 (WS-TRIM-IDX:1) NOT = SPACE
+000139          MOVE "Y" TO WS-TRIM-FOUND-SWITCH
+000140      ELSE
+000141          ADD 1 TO WS-TRIM-IDX
+000142      END-IF.
+000143
+000144 TRIM-VENDOR-ADDRESS-2.
+000145      MOVE 1 TO WS-TRIM-IDX.
+000146      MOVE "N" TO WS-TRIM-FOUND-SWITCH.
+000147      PERFORM CHECK-ONE-ADDRESS-2-CHARACTER
+000148          UNTIL WS-TRIM-IDX > 30 OR WS-TRIM-FOUND.
+000149      IF WS-TRIM-FOUND AND WS-TRIM-IDX > 1
+000150          MOVE SPACES TO WS-TRIM-WORK
+000151          MOVE VENDOR-ADDRESS-2 (WS-TRIM-IDX:) TO WS-TRIM-WORK
+000152          MOVE WS-TRIM-WORK TO VENDOR-ADDRESS-2
+000153      END-IF.
+000154
+000155 CHECK-ONE-ADDRESS-2-CHARACTER.
+000156      IF VENDOR-ADDRESS-2 (WS-TRIM-IDX:1) NOT = SPACE
+000157          MOVE "Y" TO WS-TRIM-FOUND-SWITCH
+000158      ELSE
+000159          ADD 1 TO WS-TRIM-IDX
+000160      END-IF.
+000161
+000162 TRIM-VENDOR-CITY.
+000163      MOVE 1 TO WS-TRIM-IDX.
+000164      MOVE "N" TO WS-TRIM-FOUND-SWITCH.
+000165      PERFORM CHECK-ONE-CITY-CHARACTER
+000166          UNTIL WS-TRIM-IDX > 20 OR WS-TRIM-FOUND.
+000167      IF WS-TRIM-FOUND AND WS-TRIM-IDX > 1
+000168          MOVE SPACES TO WS-TRIM-WORK
+000169          MOVE VENDOR-CITY (WS-TRIM-IDX:) TO WS-TRIM-WORK
+000170          MOVE WS-TRIM-WORK TO VENDOR-CITY
+000171      END-IF.
+000172
+000173 CHECK-ONE-CITY-CHARACTER.
+000174      IF VENDOR-CITY (WS-TRIM-IDX:1) NOT = SPACE
+000175          MOVE "Y" TO WS-TRIM-FOUND-SWITCH
+000176      ELSE
+000177          ADD 1 TO WS-TRIM-IDX
+000178      END-IF.
+000179
+000180 REWRITE-STANDARDIZED-RECORD.
+000181      REWRITE VENDOR-RECORD
+000182          INVALID KEY
+000183              DISPLAY "REWRITE FAILED - VENDOR " VENDOR-NUMBER
+000184          NOT INVALID KEY
+000185              MOVE VENDOR-RECORD TO WS-AUDIT-AFTER-IMAGE
+000186              MOVE "STDZE" TO WS-AUDIT-ACTION
+000187              PERFORM WRITE-AUDIT-RECORD
+000188      END-REWRITE.
+000189      ADD 1 TO WS-STANDARDIZED-COUNT.
+000190
+000191 WRITE-EXCEPTION-RECORD.
+000192      MOVE VENDOR-NUMBER TO EXC-VENDOR-NUMBER.
+000193      MOVE VENDOR-NAME TO EXC-VENDOR-NAME.
+000194      MOVE VENDOR-STATE TO EXC-VENDOR-STATE.
+000195      MOVE VENDOR-ZIP TO EXC-VENDOR-ZIP.
+000196      IF NOT WS-STATE-VALID
+000197          MOVE "BAD STATE CODE" TO EXC-REASON
+000198      ELSE
+000199          MOVE "BAD ZIP CODE" TO EXC-REASON
+000200      END-IF.
+000201      WRITE EXCEPTION-RECORD.
+000202      ADD 1 TO WS-EXCEPTION-COUNT.
+000203
+000204     COPY "PRVND01.CBL".
