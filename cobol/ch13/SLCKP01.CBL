@@ -0,0 +1,11 @@
+000010*--------------------------------------------------
+000020* SLCKP01.CBL
+000030* FILE-CONTROL entry for the VNDNEW03 checkpoint
+000040* file. Holds the last VENDOR-NUMBER successfully
+000050* written so a dropped entry session can resume
+000060* without re-verifying the whole batch.
+000070*--------------------------------------------------
+000080 SELECT VENDOR-CHECKPOINT-FILE
+000090     ASSIGN TO "vndckpt.txt"
+000100     ORGANIZATION IS LINE SEQUENTIAL
+000110     FILE STATUS IS WS-CKPT-FILE-STATUS.
