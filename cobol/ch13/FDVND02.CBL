@@ -0,0 +1,39 @@
+000001*--------------------------------------------------
+000002* FDVND02.CBL
+000003* Primary Key - VENDOR-NUMBER
+000004* VENDOR-ADDRESS-2 not always used
+000005* so may be SPACES
+000006* VENDOR-PHONE is usually the
+000007* number for VENDOR-CONTACT
+000008* All fields should be entered in
+000009* UPPER case. VENDOR-STATE/VENDOR-ZIP hold a
+000010* free-form province/postal code when VENDOR-
+000011* COUNTRY is not "US".
+000012* New fields are appended after the last one so
+000013* byte offsets of existing fields - and the
+000014* VENDOR-STATE alternate index in SLVND01.CBL -
+000015* never shift for records already on file.
+000016*--------------------------------------------------
+000017 FD  VENDOR-FILE
+000018     LABEL RECORDS ARE STANDARD.
+000019 01  VENDOR-RECORD.
+000020     05  VENDOR-NUMBER           PIC 9(5).
+000021     05  VENDOR-NAME             PIC X(30).
+000022     05  VENDOR-ADDRESS-1        PIC X(30).
+000023     05  VENDOR-ADDRESS-2        PIC X(30).
+000024     05  VENDOR-CITY             PIC X(20).
+000025     05  VENDOR-STATE            PIC X(2).
+000026     05  VENDOR-ZIP              PIC X(10).
+000027     05  VENDOR-CONTACT          PIC X(30).
+000028     05  VENDOR-PHONE            PIC X(15).
+000029     05  VENDOR-STATUS           PIC X(1).
+000030         88  VENDOR-ACTIVE           VALUE "A".
+000031         88  VENDOR-INACTIVE         VALUE "I".
+000032     05  VENDOR-TAX-ID           PIC X(11).
+000033     05  VENDOR-1099-FLAG        PIC X(1).
+000034         88  VENDOR-1099-ELIGIBLE    VALUE "Y".
+000035         88  VENDOR-NOT-1099-ELIGIBLE VALUE "N".
+000036     05  VENDOR-BANK-ROUTING     PIC 9(9).
+000037     05  VENDOR-BANK-ACCOUNT     PIC X(17).
+000038     05  VENDOR-COUNTRY          PIC X(2).
+000039         88  VENDOR-IS-US            VALUE "US".
