@@ -0,0 +1,82 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDSTAT01.
+000003*------------------------------------------------
+000004* Flip a vendor's VENDOR-STATUS to 'I' (inactive)
+000005* instead of physically deleting the VENDOR-RECORD,
+000006* so invoice history stays on file. Can also
+000007* reactivate a vendor back to 'A'.
+000008*------------------------------------------------
+000009 ENVIRONMENT DIVISION.
+000010 INPUT-OUTPUT SECTION.
+000011 FILE-CONTROL.
+000012
+000013     COPY "SLVND01.CBL".
+000014
+000015 DATA DIVISION.
+000016 FILE SECTION.
+000017
+000018     COPY "FDVND02.CBL".
+000019
+000020 WORKING-STORAGE SECTION.
+000021
+000022 01 VENDOR-NUMBER-FIELD PIC Z(5).
+000023 01 WS-ACTION-FIELD PIC X(1).
+000024 01 WS-MORE-CHANGES PIC X(1) VALUE "Y".
+000025     88 NO-MORE-CHANGES VALUE "N".
+000026     COPY "WSVND01.CBL".
+000027
+000028 PROCEDURE DIVISION.
+000029 PROGRAM-BEGIN.
+000030      DISPLAY "ENTER OPERATOR ID".
+000031      ACCEPT WS-OPERATOR-ID.
+000032      OPEN I-O VENDOR-FILE.
+000033      PERFORM CHANGE-STATUS-RECORDS
+000034          UNTIL NO-MORE-CHANGES.
+000035      CLOSE VENDOR-FILE.
+000036
+000037 PROGRAM-DONE.
+000038      STOP RUN.
+000039
+000040 CHANGE-STATUS-RECORDS.
+000041      DISPLAY "ENTER VENDOR NUMBER (0 TO STOP)".
+000042      ACCEPT VENDOR-NUMBER-FIELD.
+000043      MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+000044      IF VENDOR-NUMBER = ZEROES
+000045          MOVE "N" TO WS-MORE-CHANGES
+000046      ELSE
+000047          PERFORM FIND-AND-FLAG-VENDOR-RECORD
+000048      END-IF.
+000049
+000050 FIND-AND-FLAG-VENDOR-RECORD.
+000051      READ VENDOR-FILE
+000052          INVALID KEY
+000053              DISPLAY "INVALID KEY - VENDOR NOT ON FILE"
+000054          NOT INVALID KEY
+000055              PERFORM SET-VENDOR-STATUS
+000056      END-READ.
+000057
+000058 SET-VENDOR-STATUS.
+000059      DISPLAY "VENDOR " VENDOR-NAME " STATUS IS "
+000060          VENDOR-STATUS.
+000061      DISPLAY "ENTER A TO ACTIVATE, I TO INACTIVATE".
+000062      ACCEPT WS-ACTION-FIELD.
+000063      IF WS-ACTION-FIELD = "I" OR WS-ACTION-FIELD = "A"
+000064          MOVE VENDOR-RECORD TO WS-AUDIT-BEFORE-IMAGE
+000065          MOVE WS-ACTION-FIELD TO VENDOR-STATUS
+000066          REWRITE VENDOR-RECORD
+000067              INVALID KEY
+000068                  DISPLAY "INVALID KEY - VENDOR NOT ON FILE"
+000069              NOT INVALID KEY
+000070                  MOVE VENDOR-RECORD TO WS-AUDIT-AFTER-IMAGE
+000071                  IF WS-ACTION-FIELD = "I"
+000072                      MOVE "INACT" TO WS-AUDIT-ACTION
+000073                  ELSE
+000074                      MOVE "ACTIV" TO WS-AUDIT-ACTION
+000075                  END-IF
+000076                  PERFORM WRITE-AUDIT-RECORD
+000077          END-REWRITE
+000078      ELSE
+000079          DISPLAY "INVALID ENTRY - NO CHANGE MADE"
+000080      END-IF.
+000081
+000082     COPY "PRVND01.CBL".
