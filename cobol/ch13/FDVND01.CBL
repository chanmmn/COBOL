@@ -0,0 +1,29 @@
+000010*--------------------------------------------------
+000020* FDVND01.CBL
+000030* Frozen Vendor File record layout as it existed
+000040* just before the VENDOR-STATE alternate key was
+000050* added to SLVND01.CBL - VENDOR-NUMBER through
+000060* VENDOR-STATUS only, 173 bytes, none of the
+000070* VENDOR-TAX-ID/1099-FLAG/BANK-ROUTING/BANK-
+000080* ACCOUNT/COUNTRY fields appended afterward. Used
+000090* only by VNDUNLD01 to read a "vendor" file that
+000100* has not yet been rebuilt with the alternate key.
+000110* Do not append fields here - this layout is meant
+000120* to stay exactly as it was at that point in time.
+000130* See SLVND01.CBL and FDVND02.CBL.
+000140*--------------------------------------------------
+000141 FD  VENDOR-FILE
+000142     LABEL RECORDS ARE STANDARD.
+000150 01  VENDOR-RECORD.
+000160     05  VENDOR-NUMBER           PIC 9(5).
+000170     05  VENDOR-NAME             PIC X(30).
+000180     05  VENDOR-ADDRESS-1        PIC X(30).
+000190     05  VENDOR-ADDRESS-2        PIC X(30).
+000200     05  VENDOR-CITY             PIC X(20).
+000210     05  VENDOR-STATE            PIC X(2).
+000220     05  VENDOR-ZIP              PIC X(10).
+000230     05  VENDOR-CONTACT          PIC X(30).
+000240     05  VENDOR-PHONE            PIC X(15).
+000250     05  VENDOR-STATUS           PIC X(1).
+000260         88  VENDOR-ACTIVE           VALUE "A".
+000270         88  VENDOR-INACTIVE         VALUE "I".
