@@ -1,133 +1,189 @@
-000001 IDENTIFICATION DIVISION. 
-000002 PROGRAM-ID. VNDNEW03. 
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDNEW03.
 000003*------------------------------------------------
 000004* Add a record to an indexed Vendor File.
 000005*------------------------------------------------
-000006 ENVIRONMENT DIVISION. 
-000007 INPUT-OUTPUT SECTION. 
-000008 FILE-CONTROL. 
-000009 
-000010*     COPY "SLVND01.CBL". 
-000011*--------------------------------
-000012* SLVND01.CBL
-000013*--------------------------------
-000014 SELECT VENDOR-FILE 
-000015 ASSIGN TO "vendor" 
-000016 ORGANIZATION IS INDEXED 
-000017 RECORD KEY IS VENDOR-NUMBER 
-000018 ACCESS MODE IS DYNAMIC. 
-000019 
-000020 
-000021 DATA DIVISION. 
-000022 FILE SECTION. 
-000023 
-000024*   COPY "FDVND02.CBL". 
-000025*--------------------------------
-000026* FDVND01.CBL
-000027* Primary Key - VENDOR-NUMBER
-000028* VENDOR-ADDRESS-2 not always used
-000029* so may be SPACES
-000030* VENDOR-PHONE is usually the
-000031* number for VENDOR-CONTACT
-000032* All fields should be entered in
-000033* UPPER case.
-000034*--------------------------------
-000035 FD VENDOR-FILE 
-000036 LABEL RECORDS ARE STANDARD. 
-000037 01 VENDOR-RECORD. 
-000038 	05 VENDOR-NUMBER PIC 9(5). 
-000039 	05 VENDOR-NAME PIC X(30). 
-000040 	05 VENDOR-ADDRESS-1 PIC X(30). 
-000041 	05 VENDOR-ADDRESS-2 PIC X(30). 
-000042 	05 VENDOR-CITY PIC X(20). 
-000043 	05 VENDOR-STATE PIC X(2). 
-000044 	05 VENDOR-ZIP PIC X(10). 
-000045 	05 VENDOR-CONTACT PIC X(30). 
-000046 	05 VENDOR-PHONE PIC X(15). 
-000049 WORKING-STORAGE SECTION. 
-000050 
-000051 01 VENDOR-NUMBER-FIELD PIC Z(5). 
-000052 
-000053 PROCEDURE DIVISION. 
-000054 PROGRAM-BEGIN.
-          DISPLAY "Can Run". 
-000055 OPEN I-O VENDOR-FILE. 
-000056 PERFORM GET-NEW-VENDOR-NUMBER. 
-000057 PERFORM ADD-RECORDS 
-000057* VNDNEW03.CBL
-000058 UNTIL VENDOR-NUMBER = ZEROES. 
-000059 CLOSE VENDOR-FILE. 
-000060 
-000061 PROGRAM-DONE. 
-000062 STOP RUN. 
-000063
-000064 GET-NEW-VENDOR-NUMBER. 
-000065      PERFORM INIT-VENDOR-RECORD. 
-000066      PERFORM ENTER-VENDOR-NUMBER. 
-000067 
-000068 INIT-VENDOR-RECORD. 
-000069      MOVE SPACE TO VENDOR-RECORD. 
-000070      MOVE ZEROES TO VENDOR-NUMBER. 
-000071 
-000072 ENTER-VENDOR-NUMBER. 
-000073      DISPLAY "ENTER VENDOR NUMBER (1-99999)". 
-000074      DISPLAY "ENTER 0 TO STOP ENTRY". 
-000075      ACCEPT VENDOR-NUMBER-FIELD. 
-000076*OR ACCEPT VENDOR-NUMBER-FIELD WITH CONVERSION.
-000077 
-000078      MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER. 
-000079*OR MOVE WITH CONVERSION VENDOR-NUMBER-FIELD
-000080* TO VENDOR-NUMBER.
-000081 
-000082 ADD-RECORDS. 
-000083      PERFORM ENTER-REMAINING-FIELDS. 
-000084      PERFORM WRITE-VENDOR-RECORD. 
-000085      PERFORM GET-NEW-VENDOR-NUMBER. 
-000086 
-000087 WRITE-VENDOR-RECORD. 
-000088 WRITE VENDOR-RECORD 
-000089   INVALID KEY 
-000090 DISPLAY "RECORD ALREADY ON FILE". 
-000091 
-000092 ENTER-REMAINING-FIELDS. 
-000093 PERFORM ENTER-VENDOR-NAME. 
-000094 PERFORM ENTER-VENDOR-ADDRESS-1. 
-000095 PERFORM ENTER-VENDOR-ADDRESS-2. 
-000096 PERFORM ENTER-VENDOR-CITY. 
-000097 PERFORM ENTER-VENDOR-STATE. 
-000098 PERFORM ENTER-VENDOR-ZIP. 
-000099 PERFORM ENTER-VENDOR-CONTACT. 
-000100 PERFORM ENTER-VENDOR-PHONE. 
-000101 
-000102 ENTER-VENDOR-NAME. 
-000103 DISPLAY "ENTER VENDOR NAME". 
-000104 ACCEPT VENDOR-NAME. 
-000105 
-000106 ENTER-VENDOR-ADDRESS-1. 
-000107 DISPLAY "ENTER VENDOR ADDRESS-1". 
-000108 ACCEPT VENDOR-ADDRESS-1. 
-000109 
-000110 ENTER-VENDOR-ADDRESS-2. 
-000111 DISPLAY "ENTER VENDOR ADDRESS-2". 
-000112 ACCEPT VENDOR-ADDRESS-2. 
-000113 
-000114 ENTER-VENDOR-CITY. 
-000115 DISPLAY "ENTER VENDOR CITY". 
-000116 ACCEPT VENDOR-CITY. 
-000117 
-000118 ENTER-VENDOR-STATE. 
-000119 DISPLAY "ENTER VENDOR STATE". 
-000120 ACCEPT VENDOR-STATE. 
-000121 
-000122 ENTER-VENDOR-ZIP. 
-000123 DISPLAY "ENTER VENDOR ZIP". 
-000124 ACCEPT VENDOR-ZIP. 
-000125 
-000126 ENTER-VENDOR-CONTACT. 
-000127 DISPLAY "ENTER VENDOR CONTACT". 
-000128 ACCEPT VENDOR-CONTACT. 
-000129 
-000130 ENTER-VENDOR-PHONE. 
-000131 DISPLAY "ENTER VENDOR PHONE". 
-000132 ACCEPT VENDOR-PHONE. 
-000133 
\ No newline at end of file
+000006 ENVIRONMENT DIVISION.
+000007 INPUT-OUTPUT SECTION.
+000008 FILE-CONTROL.
+000009
+000010     COPY "SLVND01.CBL".
+000011
+000012     COPY "SLCKP01.CBL".
+000013
+000014 DATA DIVISION.
+000015 FILE SECTION.
+000016
+000017     COPY "FDVND02.CBL".
+000018
+000019     COPY "FDCKP01.CBL".
+000020
+000021 WORKING-STORAGE SECTION.
+000022
+000023 01 VENDOR-NUMBER-FIELD PIC Z(5).
+000024 01 WS-ACCEPT-AUTO-NUMBER PIC X(1).
+000025 01 WS-WRITE-OK-SWITCH PIC X(1) VALUE "N".
+000026     88 WRITE-WAS-OK VALUE "Y".
+000027 01 WS-CKPT-FILE-STATUS PIC X(2) VALUE "00".
+000028 01 WS-RESUME-VENDOR-NUMBER PIC 9(5) VALUE ZERO.
+000029 01 WS-RESUME-ANSWER PIC X(1).
+000030*--------------------------------------------------
+000031* Used by REUSE-INACTIVE-VENDOR-RECORD to hold the
+000032* newly-entered fields while the existing record at
+000033* that VENDOR-NUMBER is READ to check its status.
+000034*--------------------------------------------------
+000035 01 WS-SAVE-VENDOR-RECORD PIC X(250).
+000036 01 WS-REUSE-SWITCH PIC X(1) VALUE "N".
+000037     88 WS-REUSED-INACTIVE VALUE "Y".
+000038     COPY "WSVND01.CBL".
+000039
+000040 PROCEDURE DIVISION.
+000041 PROGRAM-BEGIN.
+000042      DISPLAY "Can Run".
+000043      DISPLAY "ENTER OPERATOR ID".
+000044      ACCEPT WS-OPERATOR-ID.
+000045      PERFORM OFFER-CHECKPOINT-RESUME.
+000046      OPEN I-O VENDOR-FILE.
+000047      PERFORM FIND-HIGHEST-VENDOR-NUMBER.
+000048      PERFORM GET-NEW-VENDOR-NUMBER.
+000049      PERFORM ADD-RECORDS
+000050          UNTIL VENDOR-NUMBER = ZEROES.
+000051      CLOSE VENDOR-FILE.
+000052
+000053 PROGRAM-DONE.
+000054      STOP RUN.
+000055
+000056*------------------------------------------------
+000057* Reads the one-record checkpoint file, if any, and
+000058* tells the operator which VENDOR-NUMBER was last
+000059* written before a prior session ended, so the
+000060* whole batch doesn't have to be re-verified.
+000061*------------------------------------------------
+000062 OFFER-CHECKPOINT-RESUME.
+000063      PERFORM READ-CHECKPOINT-RECORD.
+000064      IF WS-RESUME-VENDOR-NUMBER NOT = ZEROES
+000065          DISPLAY "LAST CHECKPOINT - VENDOR "
+000066              WS-RESUME-VENDOR-NUMBER " WAS LAST WRITTEN"
+000067          DISPLAY "PRESS ENTER TO CONTINUE"
+000068          ACCEPT WS-RESUME-ANSWER
+000069      END-IF.
+000070
+000071 READ-CHECKPOINT-RECORD.
+000072      MOVE ZEROES TO WS-RESUME-VENDOR-NUMBER.
+000073      OPEN INPUT VENDOR-CHECKPOINT-FILE.
+000074      IF WS-CKPT-FILE-STATUS = "00"
+000075          READ VENDOR-CHECKPOINT-FILE
+000076              AT END
+000077                  CONTINUE
+000078              NOT AT END
+000079                  MOVE CKPT-LAST-VENDOR-NUMBER
+000080                      TO WS-RESUME-VENDOR-NUMBER
+000081          END-READ
+000082          CLOSE VENDOR-CHECKPOINT-FILE
+000083      END-IF.
+000084
+000085*------------------------------------------------
+000086* Rewrites the one-record checkpoint file after
+000087* every successful WRITE-VENDOR-RECORD.
+000088*------------------------------------------------
+000089 WRITE-CHECKPOINT-RECORD.
+000090      MOVE VENDOR-NUMBER TO CKPT-LAST-VENDOR-NUMBER.
+000091      OPEN OUTPUT VENDOR-CHECKPOINT-FILE.
+000092      WRITE CHECKPOINT-RECORD.
+000093      CLOSE VENDOR-CHECKPOINT-FILE.
+000094
+000095 GET-NEW-VENDOR-NUMBER.
+000096      PERFORM INIT-VENDOR-RECORD.
+000097      PERFORM ASSIGN-VENDOR-NUMBER.
+000098
+000099*------------------------------------------------
+000100* Offers the next auto-assigned vendor number and
+000101* only falls back to manual entry (ENTER-VENDOR-
+000102* NUMBER) when the operator wants to fill a gap
+000103* left by an inactive vendor.
+000104*------------------------------------------------
+000105 ASSIGN-VENDOR-NUMBER.
+000106      COMPUTE WS-NEXT-VENDOR-NUMBER =
+000107          WS-HIGH-VENDOR-NUMBER + 1.
+000108      DISPLAY "NEXT VENDOR NUMBER WILL BE "
+000109          WS-NEXT-VENDOR-NUMBER.
+000110      DISPLAY "ENTER Y TO ACCEPT, N TO KEY A NUMBER".
+000111      DISPLAY "TO FILL A GAP, OR 0 TO STOP ENTRY".
+000112      ACCEPT WS-ACCEPT-AUTO-NUMBER.
+000113      IF WS-ACCEPT-AUTO-NUMBER = "0"
+000114          MOVE ZEROES TO VENDOR-NUMBER
+000115      ELSE
+000116          IF WS-ACCEPT-AUTO-NUMBER = "N"
+000117              PERFORM ENTER-VENDOR-NUMBER
+000118          ELSE
+000119              MOVE WS-NEXT-VENDOR-NUMBER TO VENDOR-NUMBER
+000120          END-IF
+000121      END-IF.
+000122
+000123 ENTER-VENDOR-NUMBER.
+000124      DISPLAY "ENTER VENDOR NUMBER (1-99999)".
+000125      DISPLAY "ENTER 0 TO STOP ENTRY".
+000126      ACCEPT VENDOR-NUMBER-FIELD.
+000127      MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+000128
+000129 ADD-RECORDS.
+000130      PERFORM ENTER-REMAINING-FIELDS.
+000131      PERFORM WRITE-VENDOR-RECORD.
+000132      IF WRITE-WAS-OK
+000133          IF VENDOR-NUMBER > WS-HIGH-VENDOR-NUMBER
+000134              MOVE VENDOR-NUMBER TO WS-HIGH-VENDOR-NUMBER
+000135          END-IF
+000136          IF NOT WS-REUSED-INACTIVE
+000137              MOVE SPACES TO WS-AUDIT-BEFORE-IMAGE
+000138          END-IF
+000139          MOVE VENDOR-RECORD TO WS-AUDIT-AFTER-IMAGE
+000140          MOVE "ADD" TO WS-AUDIT-ACTION
+000141          PERFORM WRITE-AUDIT-RECORD
+000142          PERFORM WRITE-CHECKPOINT-RECORD
+000143      END-IF.
+000144      PERFORM GET-NEW-VENDOR-NUMBER.
+000145
+000146 WRITE-VENDOR-RECORD.
+000147      MOVE "Y" TO WS-WRITE-OK-SWITCH.
+000148      MOVE "N" TO WS-REUSE-SWITCH.
+000149      WRITE VENDOR-RECORD
+000150          INVALID KEY
+000151              PERFORM REUSE-INACTIVE-VENDOR-RECORD
+000152      END-WRITE.
+000153
+000154*--------------------------------------------------
+000155* A WRITE fails INVALID KEY whenever any record -
+000156* active, or logically deleted via VNDSTAT01 -
+000157* already occupies VENDOR-NUMBER. If the record on
+000158* file is inactive, REWRITE over it instead of
+000159* rejecting the entry, so the manual-entry path
+000160* offered by ASSIGN-VENDOR-NUMBER can actually fill
+000161* a gap left by an inactive vendor as intended.
+000162*--------------------------------------------------
+000163 REUSE-INACTIVE-VENDOR-RECORD.
+000164      MOVE VENDOR-RECORD TO WS-SAVE-VENDOR-RECORD.
+000165      READ VENDOR-FILE
+000166          INVALID KEY
+000167              DISPLAY "RECORD ALREADY ON FILE"
+000168              MOVE "N" TO WS-WRITE-OK-SWITCH
+000169          NOT INVALID KEY
+000170              PERFORM REWRITE-IF-INACTIVE
+000171      END-READ.
+000172
+000173 REWRITE-IF-INACTIVE.
+000174      IF VENDOR-INACTIVE
+000175          MOVE VENDOR-RECORD TO WS-AUDIT-BEFORE-IMAGE
+000176          MOVE WS-SAVE-VENDOR-RECORD TO VENDOR-RECORD
+000177          REWRITE VENDOR-RECORD
+000178              INVALID KEY
+000179                  DISPLAY "RECORD ALREADY ON FILE"
+000180                  MOVE "N" TO WS-WRITE-OK-SWITCH
+000181              NOT INVALID KEY
+000182                  MOVE "Y" TO WS-REUSE-SWITCH
+000183          END-REWRITE
+000184      ELSE
+000185          DISPLAY "RECORD ALREADY ON FILE"
+000186          MOVE "N" TO WS-WRITE-OK-SWITCH
+000187      END-IF.
+000188
+000189     COPY "PRVND01.CBL".
