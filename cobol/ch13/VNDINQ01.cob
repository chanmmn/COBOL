@@ -0,0 +1,75 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDINQ01.
+000003*------------------------------------------------
+000004* Read-only vendor inquiry. ACCEPTs a VENDOR-NUMBER,
+000005* does a keyed READ against VENDOR-FILE and DISPLAYs
+000006* the record, so the AP desk can answer a supplier's
+000007* phone call without OPENing the file I-O.
+000008*------------------------------------------------
+000009 ENVIRONMENT DIVISION.
+000010 INPUT-OUTPUT SECTION.
+000011 FILE-CONTROL.
+000012
+000013     COPY "SLVND01.CBL".
+000014
+000015 DATA DIVISION.
+000016 FILE SECTION.
+000017
+000018     COPY "FDVND02.CBL".
+000019
+000020 WORKING-STORAGE SECTION.
+000021
+000022 01 VENDOR-NUMBER-FIELD PIC Z(5).
+000023 01 WS-MORE-INQUIRIES PIC X(1) VALUE "Y".
+000024     88 NO-MORE-INQUIRIES VALUE "N".
+000025 01 WS-STATUS-TEXT PIC X(8).
+000026
+000027 PROCEDURE DIVISION.
+000028 PROGRAM-BEGIN.
+000029      OPEN INPUT VENDOR-FILE.
+000030      PERFORM INQUIRE-RECORDS
+000031          UNTIL NO-MORE-INQUIRIES.
+000032      CLOSE VENDOR-FILE.
+000033
+000034 PROGRAM-DONE.
+000035      STOP RUN.
+000036
+000037 INQUIRE-RECORDS.
+000038      DISPLAY "ENTER VENDOR NUMBER (0 TO STOP)".
+000039      ACCEPT VENDOR-NUMBER-FIELD.
+000040      MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+000041      IF VENDOR-NUMBER = ZEROES
+000042          MOVE "N" TO WS-MORE-INQUIRIES
+000043      ELSE
+000044          PERFORM FIND-AND-DISPLAY-VENDOR-RECORD
+000045      END-IF.
+000046
+000047 FIND-AND-DISPLAY-VENDOR-RECORD.
+000048      READ VENDOR-FILE
+000049          INVALID KEY
+000050              DISPLAY "VENDOR NOT ON FILE"
+000051          NOT INVALID KEY
+000052              PERFORM DISPLAY-VENDOR-RECORD
+000053      END-READ.
+000054
+000055 DISPLAY-VENDOR-RECORD.
+000056      IF VENDOR-ACTIVE
+000057          MOVE "ACTIVE" TO WS-STATUS-TEXT
+000058      ELSE
+000059          MOVE "INACTIVE" TO WS-STATUS-TEXT
+000060      END-IF.
+000061      DISPLAY "VENDOR NUMBER . . : " VENDOR-NUMBER.
+000062      DISPLAY "NAME . . . . . . : " VENDOR-NAME.
+000063      DISPLAY "ADDRESS-1  . . . : " VENDOR-ADDRESS-1.
+000064      DISPLAY "ADDRESS-2  . . . : " VENDOR-ADDRESS-2.
+000065      DISPLAY "CITY . . . . . . : " VENDOR-CITY.
+000066      DISPLAY "STATE  . . . . . : " VENDOR-STATE.
+000067      DISPLAY "ZIP  . . . . . . : " VENDOR-ZIP.
+000068      DISPLAY "COUNTRY  . . . . : " VENDOR-COUNTRY.
+000069      DISPLAY "CONTACT  . . . . : " VENDOR-CONTACT.
+000070      DISPLAY "PHONE  . . . . . : " VENDOR-PHONE.
+000071      DISPLAY "STATUS . . . . . : " WS-STATUS-TEXT.
+000072      DISPLAY "TAX ID . . . . . : " VENDOR-TAX-ID.
+000073      DISPLAY "1099 ELIGIBLE  . : " VENDOR-1099-FLAG.
+000074      DISPLAY "BANK ROUTING . . : " VENDOR-BANK-ROUTING.
+000075      DISPLAY "BANK ACCOUNT . . : " VENDOR-BANK-ACCOUNT.
