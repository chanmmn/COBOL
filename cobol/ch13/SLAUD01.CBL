@@ -0,0 +1,8 @@
+000010*--------------------------------------------------
+000020* SLAUD01.CBL
+000030* FILE-CONTROL entry for the Vendor Audit Log.
+000040*--------------------------------------------------
+000050 SELECT VENDOR-AUDIT-LOG
+000060     ASSIGN TO "vendoraud.txt"
+000070     ORGANIZATION IS LINE SEQUENTIAL
+000080     FILE STATUS IS WS-AUD-FILE-STATUS.
