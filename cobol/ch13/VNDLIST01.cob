@@ -0,0 +1,119 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDLIST01.
+000003*------------------------------------------------
+000004* Print a page-formatted listing of every vendor
+000005* on the indexed Vendor File, in VENDOR-NUMBER
+000006* order, with report headings and page breaks.
+000007*------------------------------------------------
+000008 ENVIRONMENT DIVISION.
+000009 INPUT-OUTPUT SECTION.
+000010 FILE-CONTROL.
+000011
+000012     COPY "SLVND01.CBL".
+000013
+000014     SELECT VENDOR-LISTING
+000015         ASSIGN TO "vndlist.txt"
+000016         ORGANIZATION IS LINE SEQUENTIAL.
+000017
+000018 DATA DIVISION.
+000019 FILE SECTION.
+000020
+000021     COPY "FDVND02.CBL".
+000022
+000023 FD  VENDOR-LISTING
+000024     LABEL RECORDS ARE STANDARD.
+000025 01  LISTING-LINE                PIC X(150).
+000026
+000027 WORKING-STORAGE SECTION.
+000028
+000029 01 WS-EOF-SWITCH              PIC X(1) VALUE "N".
+000030     88 NO-MORE-VENDOR-RECORDS     VALUE "Y".
+000031 01 WS-LINE-COUNT              PIC 9(2)  VALUE 99.
+000032 01 WS-PAGE-COUNT              PIC 9(3)  VALUE ZERO.
+000033 01 WS-LINES-PER-PAGE          PIC 9(2)  VALUE 50.
+000034
+000035 01 HEADING-LINE-1.
+000036     05 FILLER            PIC X(30) VALUE "VENDOR MASTER LIST".
+000037     05 FILLER                 PIC X(10) VALUE "PAGE ".
+000038     05 HL1-PAGE-NUMBER        PIC ZZZ9.
+000039
+000040 01 HEADING-LINE-2.
+000041     05 FILLER                 PIC X(7)  VALUE "NUMBER ".
+000042     05 FILLER                 PIC X(31) VALUE "NAME".
+000043     05 FILLER                 PIC X(31) VALUE "ADDRESS".
+000044     05 FILLER                 PIC X(21) VALUE "CITY".
+000045     05 FILLER                 PIC X(3)  VALUE "ST ".
+000046     05 FILLER                 PIC X(11) VALUE "ZIP".
+000047     05 FILLER                 PIC X(31) VALUE "CONTACT".
+000048     05 FILLER                 PIC X(15) VALUE "PHONE".
+000049
+000050 01 DETAIL-LINE.
+000051     05 DL-VENDOR-NUMBER       PIC Z(4)9.
+000052     05 FILLER                 PIC X(2)  VALUE SPACES.
+000053     05 DL-VENDOR-NAME         PIC X(30).
+000054     05 FILLER                 PIC X(1)  VALUE SPACES.
+000055     05 DL-VENDOR-ADDRESS-1    PIC X(30).
+000056     05 FILLER                 PIC X(1)  VALUE SPACES.
+000057     05 DL-VENDOR-CITY         PIC X(20).
+000058     05 FILLER                 PIC X(1)  VALUE SPACES.
+000059     05 DL-VENDOR-STATE        PIC X(2).
+000060     05 FILLER                 PIC X(1)  VALUE SPACES.
+000061     05 DL-VENDOR-ZIP          PIC X(10).
+000062     05 FILLER                 PIC X(1)  VALUE SPACES.
+000063     05 DL-VENDOR-CONTACT      PIC X(30).
+000064     05 FILLER                 PIC X(1)  VALUE SPACES.
+000065     05 DL-VENDOR-PHONE        PIC X(15).
+000066
+000067 PROCEDURE DIVISION.
+000068 PROGRAM-BEGIN.
+000069      OPEN INPUT VENDOR-FILE.
+000070      OPEN OUTPUT VENDOR-LISTING.
+000071      PERFORM READ-VENDOR-RECORD.
+000072      PERFORM PRINT-VENDOR-RECORDS
+000073          UNTIL NO-MORE-VENDOR-RECORDS.
+000074      CLOSE VENDOR-FILE.
+000075      CLOSE VENDOR-LISTING.
+000076
+000077 PROGRAM-DONE.
+000078      STOP RUN.
+000079
+000080 READ-VENDOR-RECORD.
+000081      READ VENDOR-FILE NEXT RECORD
+000082          AT END
+000083              MOVE "Y" TO WS-EOF-SWITCH
+000084      END-READ.
+000085
+000086 PRINT-VENDOR-RECORDS.
+000087      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+000088          PERFORM PRINT-HEADINGS
+000089      END-IF.
+000090      PERFORM PRINT-DETAIL-LINE.
+000091      PERFORM READ-VENDOR-RECORD.
+000092
+000093 PRINT-HEADINGS.
+000094      ADD 1 TO WS-PAGE-COUNT.
+000095      MOVE WS-PAGE-COUNT TO HL1-PAGE-NUMBER.
+000096      IF WS-PAGE-COUNT > 1
+000097          MOVE SPACES TO LISTING-LINE
+000098          WRITE LISTING-LINE BEFORE ADVANCING PAGE
+000099      END-IF.
+000100      MOVE HEADING-LINE-1 TO LISTING-LINE.
+000101      WRITE LISTING-LINE.
+000102      MOVE HEADING-LINE-2 TO LISTING-LINE.
+000103      WRITE LISTING-LINE.
+000104      MOVE SPACES TO LISTING-LINE.
+000105      WRITE LISTING-LINE.
+000106      MOVE 3 TO WS-LINE-COUNT.
+000107
+000108 PRINT-DETAIL-LINE.
+000109      MOVE VENDOR-NUMBER TO DL-VENDOR-NUMBER.
+000110      MOVE VENDOR-NAME TO DL-VENDOR-NAME.
+000111      MOVE VENDOR-ADDRESS-1 TO DL-VENDOR-ADDRESS-1.
+000112      MOVE VENDOR-CITY TO DL-VENDOR-CITY.
+000113      MOVE VENDOR-STATE TO DL-VENDOR-STATE.
+000114      MOVE VENDOR-ZIP TO DL-VENDOR-ZIP.
+000115      MOVE VENDOR-CONTACT TO DL-VENDOR-CONTACT.
+000116      MOVE VENDOR-PHONE TO DL-VENDOR-PHONE.
+000117      MOVE DETAIL-LINE TO LISTING-LINE.
+000118      WRITE LISTING-LINE.
+000119      ADD 1 TO WS-LINE-COUNT.
