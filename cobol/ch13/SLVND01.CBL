@@ -0,0 +1,36 @@
+000001*--------------------------------------------------
+000002* SLVND01.CBL
+000003* FILE-CONTROL entry for the indexed Vendor File.
+000004* VENDOR-NUMBER is the primary key. VENDOR-STATE is
+000005* an alternate key, duplicates allowed, so a report
+000006* or inquiry program can START/READ by state without
+000007* a full sequential scan.
+000008*
+000009* An alternate index is part of an indexed file's
+000010* on-disk structure at CREATE time, not something a
+000011* SELECT-clause change retroactively adds to an
+000012* existing "vendor" file. Any program compiled
+000013* against this entry will fail to OPEN a "vendor"
+000014* file that predates the VENDOR-STATE alternate key
+000015* until that file is rebuilt: run VNDUNLD01 (compiled
+000016* against the Vendor File's prior, primary-key-only
+000017* FILE-CONTROL entry and FDVND01.CBL, the matching
+000018* frozen 173-byte record layout) to unload it to
+000019* VNDUNLD.TXT, then VNDRBLD01 to reload it under this
+000020* entry. Do this once, immediately after adding the
+000021* VENDOR-STATE alternate key and before any of the
+000022* later VENDOR-TAX-ID/1099-FLAG/BANK-ROUTING/BANK-
+000023* ACCOUNT/COUNTRY fields are appended to FDVND02.CBL
+000024* - VNDUNLD01/VNDRBLD01 only carry the file across
+000025* the alternate-key change; growing the maximum
+000026* record length of a live indexed file for a later
+000027* field-append request is a separate migration this
+000028* pair does not address.
+000029*--------------------------------------------------
+000030 SELECT VENDOR-FILE
+000031     ASSIGN TO "vendor"
+000032     ORGANIZATION IS INDEXED
+000033     RECORD KEY IS VENDOR-NUMBER
+000034     ALTERNATE RECORD KEY IS VENDOR-STATE
+000035         WITH DUPLICATES
+000036     ACCESS MODE IS DYNAMIC.
