@@ -0,0 +1,107 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDRBLD01.
+000003*------------------------------------------------
+000004* One-time rebuild of the indexed Vendor File.
+000005* Reads the flat sequential extract VNDUNLD01
+000006* produced (173 bytes per record, FDVND01.CBL's
+000007* frozen layout) and WRITEs each record to a
+000008* freshly built "vendor" file under the current
+000009* SLVND01.CBL/FDVND02.CBL entries, so the VENDOR-
+000010* STATE alternate key exists in the file's on-disk
+000011* structure from then on. VENDOR-TAX-ID, VENDOR-
+000012* 1099-FLAG, VENDOR-BANK-ROUTING, VENDOR-BANK-
+000013* ACCOUNT and VENDOR-COUNTRY did not exist at the
+000014* point this extract was taken, so each rebuilt
+000015* record is given the same defaults INIT-VENDOR-
+000016* RECORD gives a brand new vendor; run VNDUPD01
+000017* afterward for any vendor that needs 1099 or ACH
+000018* processing. Run VNDUNLD01 first. See SLVND01.CBL.
+000019*------------------------------------------------
+000020 ENVIRONMENT DIVISION.
+000021 INPUT-OUTPUT SECTION.
+000022 FILE-CONTROL.
+000023
+000024     COPY "SLVND01.CBL".
+000025
+000026     SELECT VENDOR-UNLOAD-FILE
+000027         ASSIGN TO "vndunld.txt"
+000028         ORGANIZATION IS LINE SEQUENTIAL.
+000029
+000030 DATA DIVISION.
+000031 FILE SECTION.
+000032
+000033     COPY "FDVND02.CBL".
+000034
+000035*--------------------------------------------------
+000036* One full-width VENDOR-RECORD image per line, at
+000037* the frozen FDVND01.CBL record size - produced by
+000038* VNDUNLD01. Broken out field by field below via
+000039* reference modification rather than a second COPY
+000040* of FDVND01.CBL, since its field names (VENDOR-
+000041* NUMBER, VENDOR-NAME, etc.) would collide with the
+000042* same names already brought in by FDVND02.CBL
+000043* above.
+000044*--------------------------------------------------
+000045 FD  VENDOR-UNLOAD-FILE
+000046     LABEL RECORDS ARE STANDARD.
+000047 01  UNLOAD-RECORD                 PIC X(173).
+000048
+000049 WORKING-STORAGE SECTION.
+000050
+000051 01 WS-EOF-SWITCH              PIC X(1) VALUE "N".
+000052     88 NO-MORE-UNLOAD-RECORDS     VALUE "Y".
+000053 01 WS-REBUILD-COUNT           PIC 9(5) VALUE ZERO.
+000054
+000055 PROCEDURE DIVISION.
+000056 PROGRAM-BEGIN.
+000057      OPEN INPUT VENDOR-UNLOAD-FILE.
+000058      OPEN OUTPUT VENDOR-FILE.
+000059      PERFORM READ-UNLOAD-RECORD.
+000060      PERFORM REBUILD-VENDOR-RECORDS
+000061          UNTIL NO-MORE-UNLOAD-RECORDS.
+000062      CLOSE VENDOR-UNLOAD-FILE.
+000063      CLOSE VENDOR-FILE.
+000064      DISPLAY WS-REBUILD-COUNT " VENDOR RECORDS REBUILT".
+000065
+000066 PROGRAM-DONE.
+000067      STOP RUN.
+000068
+000069 READ-UNLOAD-RECORD.
+000070      READ VENDOR-UNLOAD-FILE
+000071          AT END
+000072              MOVE "Y" TO WS-EOF-SWITCH
+000073      END-READ.
+000074
+000075 REBUILD-VENDOR-RECORDS.
+000076      PERFORM UNPACK-OLD-VENDOR-FIELDS.
+000077      PERFORM DEFAULT-NEW-VENDOR-FIELDS.
+000078      WRITE VENDOR-RECORD
+000079          INVALID KEY
+000080              DISPLAY "REBUILD FAILED - VENDOR " VENDOR-NUMBER
+000081          NOT INVALID KEY
+000082              ADD 1 TO WS-REBUILD-COUNT
+000083      END-WRITE.
+000084      PERFORM READ-UNLOAD-RECORD.
+000085
+000086*--------------------------------------------------
+000087* Field offsets below match FDVND01.CBL exactly -
+000088* do not change one without the other.
+000089*--------------------------------------------------
+000090 UNPACK-OLD-VENDOR-FIELDS.
+000091      MOVE UNLOAD-RECORD (1:5)   TO VENDOR-NUMBER.
+000092      MOVE UNLOAD-RECORD (6:30)  TO VENDOR-NAME.
+000093      MOVE UNLOAD-RECORD (36:30) TO VENDOR-ADDRESS-1.
+000094      MOVE UNLOAD-RECORD (66:30) TO VENDOR-ADDRESS-2.
+000095      MOVE UNLOAD-RECORD (96:20) TO VENDOR-CITY.
+000096      MOVE UNLOAD-RECORD (116:2) TO VENDOR-STATE.
+000097      MOVE UNLOAD-RECORD (118:10) TO VENDOR-ZIP.
+000098      MOVE UNLOAD-RECORD (128:30) TO VENDOR-CONTACT.
+000099      MOVE UNLOAD-RECORD (158:15) TO VENDOR-PHONE.
+000100      MOVE UNLOAD-RECORD (173:1) TO VENDOR-STATUS.
+000101
+000102 DEFAULT-NEW-VENDOR-FIELDS.
+000103      MOVE SPACES TO VENDOR-TAX-ID.
+000104      MOVE "N" TO VENDOR-1099-FLAG.
+000105      MOVE ZEROES TO VENDOR-BANK-ROUTING.
+000106      MOVE SPACES TO VENDOR-BANK-ACCOUNT.
+000107      MOVE "US" TO VENDOR-COUNTRY.
