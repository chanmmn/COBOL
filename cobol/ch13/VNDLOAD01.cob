@@ -0,0 +1,135 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDLOAD01.
+000003*------------------------------------------------
+000004* Batch-load new vendors from a fixed-format flat
+000005* extract file, along the lines of the LINE
+000006* SEQUENTIAL read used against nw.txt. Drives the
+000007* same auto-numbering, duplicate-name check, state/
+000008* zip validation and WRITE-VENDOR-RECORD logic as
+000009* VNDNEW03, without an operator at the terminal.
+000010* VENDOR-LOAD-RECORD carries only the original
+000011* onboarding columns - VENDOR-COUNTRY defaults to
+000012* "US" via INIT-VENDOR-RECORD, and VENDOR-TAX-ID,
+000013* VENDOR-1099-FLAG, VENDOR-BANK-ROUTING and VENDOR-
+000014* BANK-ACCOUNT are left at their INIT-VENDOR-RECORD
+000015* defaults (SPACES/"N"/ZERO). A vendor loaded here
+000016* that needs 1099 or ACH processing needs a follow-
+000017* up VNDUPD01 pass to add those fields.
+000018*------------------------------------------------
+000019 ENVIRONMENT DIVISION.
+000020 INPUT-OUTPUT SECTION.
+000021 FILE-CONTROL.
+000022
+000023     COPY "SLVND01.CBL".
+000024
+000025     SELECT VENDOR-LOAD-FILE
+000026         ASSIGN TO "vndload.txt"
+000027         ORGANIZATION IS LINE SEQUENTIAL.
+000028
+000029 DATA DIVISION.
+000030 FILE SECTION.
+000031
+000032     COPY "FDVND02.CBL".
+000033
+000034*--------------------------------------------------
+000035* Fixed-format vendor onboarding extract. One
+000036* vendor per line, same field widths as VENDOR-
+000037* RECORD (less VENDOR-NUMBER, which is assigned).
+000038*--------------------------------------------------
+000039 FD  VENDOR-LOAD-FILE
+000040     LABEL RECORDS ARE STANDARD.
+000041 01  VENDOR-LOAD-RECORD.
+000042     05  VL-VENDOR-NAME           PIC X(30).
+000043     05  VL-VENDOR-ADDRESS-1      PIC X(30).
+000044     05  VL-VENDOR-ADDRESS-2      PIC X(30).
+000045     05  VL-VENDOR-CITY           PIC X(20).
+000046     05  VL-VENDOR-STATE          PIC X(2).
+000047     05  VL-VENDOR-ZIP            PIC X(10).
+000048     05  VL-VENDOR-CONTACT        PIC X(30).
+000049     05  VL-VENDOR-PHONE          PIC X(15).
+000050
+000051 WORKING-STORAGE SECTION.
+000052
+000053 01 WS-LOAD-EOF-SWITCH PIC X(1) VALUE "N".
+000054     88 NO-MORE-LOAD-RECORDS VALUE "Y".
+000055 01 WS-WRITE-OK-SWITCH PIC X(1) VALUE "N".
+000056     88 WRITE-WAS-OK VALUE "Y".
+000057 01 WS-LOAD-COUNT PIC 9(5) VALUE ZERO.
+000058 01 WS-SKIP-COUNT PIC 9(5) VALUE ZERO.
+000059     COPY "WSVND01.CBL".
+000060
+000061 PROCEDURE DIVISION.
+000062 PROGRAM-BEGIN.
+000063      DISPLAY "ENTER OPERATOR ID".
+000064      ACCEPT WS-OPERATOR-ID.
+000065      OPEN I-O VENDOR-FILE.
+000066      OPEN INPUT VENDOR-LOAD-FILE.
+000067      PERFORM FIND-HIGHEST-VENDOR-NUMBER.
+000068      PERFORM READ-LOAD-RECORD.
+000069      PERFORM LOAD-VENDOR-RECORDS
+000070          UNTIL NO-MORE-LOAD-RECORDS.
+000071      CLOSE VENDOR-FILE.
+000072      CLOSE VENDOR-LOAD-FILE.
+000073      DISPLAY WS-LOAD-COUNT " VENDORS LOADED".
+000074      DISPLAY WS-SKIP-COUNT " VENDORS SKIPPED".
+000075
+000076 PROGRAM-DONE.
+000077      STOP RUN.
+000078
+000079 READ-LOAD-RECORD.
+000080      READ VENDOR-LOAD-FILE
+000081          AT END
+000082              MOVE "Y" TO WS-LOAD-EOF-SWITCH
+000083      END-READ.
+000084
+000085 LOAD-VENDOR-RECORDS.
+000086      PERFORM BUILD-VENDOR-RECORD-FROM-LOAD.
+000087      PERFORM CHECK-DUPLICATE-VENDOR-NAME.
+000088      PERFORM VALIDATE-VENDOR-STATE.
+000089      PERFORM VALIDATE-VENDOR-ZIP.
+000090      IF WS-STATE-VALID AND WS-ZIP-VALID
+000091          PERFORM WRITE-LOADED-VENDOR-RECORD
+000092      ELSE
+000093          DISPLAY "SKIPPED - BAD STATE OR ZIP: "
+000094              VL-VENDOR-NAME
+000095          ADD 1 TO WS-SKIP-COUNT
+000096      END-IF.
+000097      PERFORM READ-LOAD-RECORD.
+000098
+000099 BUILD-VENDOR-RECORD-FROM-LOAD.
+000100      PERFORM INIT-VENDOR-RECORD.
+000101      COMPUTE WS-NEXT-VENDOR-NUMBER =
+000102          WS-HIGH-VENDOR-NUMBER + 1.
+000103      MOVE WS-NEXT-VENDOR-NUMBER TO VENDOR-NUMBER.
+000104      MOVE VL-VENDOR-NAME TO VENDOR-NAME.
+000105      MOVE VL-VENDOR-ADDRESS-1 TO VENDOR-ADDRESS-1.
+000106      MOVE VL-VENDOR-ADDRESS-2 TO VENDOR-ADDRESS-2.
+000107      MOVE VL-VENDOR-CITY TO VENDOR-CITY.
+000108      MOVE VL-VENDOR-STATE TO VENDOR-STATE.
+000109      MOVE VL-VENDOR-ZIP TO VENDOR-ZIP.
+000110      MOVE VL-VENDOR-CONTACT TO VENDOR-CONTACT.
+000111      MOVE VL-VENDOR-PHONE TO VENDOR-PHONE.
+000112
+000113 WRITE-LOADED-VENDOR-RECORD.
+000114      PERFORM WRITE-VENDOR-RECORD.
+000115      IF WRITE-WAS-OK
+000116          MOVE VENDOR-NUMBER TO WS-HIGH-VENDOR-NUMBER
+000117          ADD 1 TO WS-LOAD-COUNT
+000118          MOVE SPACES TO WS-AUDIT-BEFORE-IMAGE
+000119          MOVE VENDOR-RECORD TO WS-AUDIT-AFTER-IMAGE
+000120          MOVE "ADD" TO WS-AUDIT-ACTION
+000121          PERFORM WRITE-AUDIT-RECORD
+000122      ELSE
+000123          ADD 1 TO WS-SKIP-COUNT
+000124      END-IF.
+000125
+000126 WRITE-VENDOR-RECORD.
+000127      MOVE "Y" TO WS-WRITE-OK-SWITCH.
+000128      WRITE VENDOR-RECORD
+000129          INVALID KEY
+000130              DISPLAY "RECORD ALREADY ON FILE - "
+000131                  VENDOR-NUMBER
+000132              MOVE "N" TO WS-WRITE-OK-SWITCH
+000133      END-WRITE.
+000134
+000135     COPY "PRVND01.CBL".
