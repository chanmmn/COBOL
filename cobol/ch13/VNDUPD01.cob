@@ -0,0 +1,187 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. VNDUPD01.
+000003*------------------------------------------------
+000004* Correct an existing record on the indexed Vendor
+000005* File. STARTs on the operator-entered VENDOR-NUMBER,
+000006* then lets the operator pick one field at a time
+000007* off a menu and re-run just that field's ENTER-
+000008* VENDOR-* paragraph from PRVND01.CBL, so a typo in
+000009* a single field does not mean re-keying the whole
+000010* record. REWRITEs the record once the operator is
+000011* done correcting fields.
+000012*------------------------------------------------
+000013 ENVIRONMENT DIVISION.
+000014 INPUT-OUTPUT SECTION.
+000015 FILE-CONTROL.
+000016
+000017     COPY "SLVND01.CBL".
+000018
+000019 DATA DIVISION.
+000020 FILE SECTION.
+000021
+000022     COPY "FDVND02.CBL".
+000023
+000024 WORKING-STORAGE SECTION.
+000025
+000026 01 VENDOR-NUMBER-FIELD PIC Z(5).
+000027 01 WS-MORE-UPDATES PIC X(1) VALUE "Y".
+000028     88 NO-MORE-UPDATES VALUE "N".
+000029*--------------------------------------------------
+000030* Field-correction menu choice. 0 means the
+000031* operator is done and the record should be
+000032* REWRITten.
+000033*--------------------------------------------------
+000034 01 WS-FIELD-CHOICE PIC 99 VALUE ZERO.
+000035 01 WS-MORE-FIELD-CHANGES PIC X(1) VALUE "Y".
+000036     88 NO-MORE-FIELD-CHANGES VALUE "N".
+000037     COPY "WSVND01.CBL".
+000038
+000039 PROCEDURE DIVISION.
+000040 PROGRAM-BEGIN.
+000041      DISPLAY "ENTER OPERATOR ID".
+000042      ACCEPT WS-OPERATOR-ID.
+000043      OPEN I-O VENDOR-FILE.
+000044      PERFORM UPDATE-RECORDS
+000045          UNTIL NO-MORE-UPDATES.
+000046      CLOSE VENDOR-FILE.
+000047
+000048 PROGRAM-DONE.
+000049      STOP RUN.
+000050
+000051 UPDATE-RECORDS.
+000052      PERFORM ENTER-UPDATE-VENDOR-NUMBER.
+000053      IF NOT NO-MORE-UPDATES
+000054          PERFORM FIND-VENDOR-RECORD
+000055      END-IF.
+000056
+000057 ENTER-UPDATE-VENDOR-NUMBER.
+000058      DISPLAY "ENTER VENDOR NUMBER TO CORRECT".
+000059      DISPLAY "ENTER 0 TO STOP".
+000060      ACCEPT VENDOR-NUMBER-FIELD.
+000061      MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+000062      IF VENDOR-NUMBER = ZEROES
+000063          MOVE "N" TO WS-MORE-UPDATES
+000064      END-IF.
+000065
+000066 FIND-VENDOR-RECORD.
+000067      START VENDOR-FILE KEY IS EQUAL TO VENDOR-NUMBER
+000068          INVALID KEY
+000069              DISPLAY "INVALID KEY - VENDOR NOT ON FILE"
+000070          NOT INVALID KEY
+000071              PERFORM READ-AND-CORRECT-VENDOR-RECORD
+000072      END-START.
+000073
+000074 READ-AND-CORRECT-VENDOR-RECORD.
+000075      READ VENDOR-FILE NEXT RECORD
+000076          AT END
+000077              DISPLAY "INVALID KEY - VENDOR NOT ON FILE"
+000078          NOT AT END
+000079              PERFORM CORRECT-VENDOR-RECORD
+000080      END-READ.
+000081
+000082 CORRECT-VENDOR-RECORD.
+000083      IF VENDOR-INACTIVE
+000084          DISPLAY "VENDOR " VENDOR-NUMBER " IS INACTIVE"
+000085      ELSE
+000086          DISPLAY "CORRECTING VENDOR " VENDOR-NUMBER
+000087          MOVE VENDOR-RECORD TO WS-AUDIT-BEFORE-IMAGE
+000088          MOVE "Y" TO WS-MORE-FIELD-CHANGES
+000089          PERFORM CORRECT-ONE-FIELD
+000090              UNTIL NO-MORE-FIELD-CHANGES
+000091          REWRITE VENDOR-RECORD
+000092              INVALID KEY
+000093                  DISPLAY "INVALID KEY - VENDOR NOT ON FILE"
+000094              NOT INVALID KEY
+000095                  MOVE VENDOR-RECORD TO WS-AUDIT-AFTER-IMAGE
+000096                  MOVE "UPDATE" TO WS-AUDIT-ACTION
+000097                  PERFORM WRITE-AUDIT-RECORD
+000098          END-REWRITE
+000099      END-IF.
+000100
+000101*--------------------------------------------------
+000102* Shows the field menu, accepts one choice, and
+000103* corrects only that field - pressing 0 leaves the
+000104* loop so CORRECT-VENDOR-RECORD can REWRITE.
+000105*--------------------------------------------------
+000106 CORRECT-ONE-FIELD.
+000107      PERFORM DISPLAY-FIELD-MENU.
+000108      ACCEPT WS-FIELD-CHOICE.
+000109      PERFORM CORRECT-SELECTED-FIELD.
+000110
+000111 DISPLAY-FIELD-MENU.
+000112      DISPLAY " 1 - VENDOR NAME     " VENDOR-NAME.
+000113      DISPLAY " 2 - ADDRESS LINE 1  " VENDOR-ADDRESS-1.
+000114      DISPLAY " 3 - ADDRESS LINE 2  " VENDOR-ADDRESS-2.
+000115      DISPLAY " 4 - CITY            " VENDOR-CITY.
+000116      DISPLAY " 5 - COUNTRY         " VENDOR-COUNTRY.
+000117      DISPLAY " 6 - STATE/PROVINCE  " VENDOR-STATE.
+000118      DISPLAY " 7 - ZIP/POSTAL CODE " VENDOR-ZIP.
+000119      DISPLAY " 8 - CONTACT         " VENDOR-CONTACT.
+000120      DISPLAY " 9 - PHONE           " VENDOR-PHONE.
+000121      DISPLAY "10 - TAX ID          " VENDOR-TAX-ID.
+000122      DISPLAY "11 - 1099 FLAG       " VENDOR-1099-FLAG.
+000123      DISPLAY "12 - BANK ROUTING    " VENDOR-BANK-ROUTING.
+000124      DISPLAY "13 - BANK ACCOUNT    " VENDOR-BANK-ACCOUNT.
+000125      DISPLAY " 0 - DONE, REWRITE THE RECORD".
+000126      DISPLAY "ENTER THE NUMBER OF THE FIELD TO CORRECT".
+000127
+000128 CORRECT-SELECTED-FIELD.
+000129      IF WS-FIELD-CHOICE = 0
+000130          MOVE "N" TO WS-MORE-FIELD-CHANGES
+000131      ELSE
+000132          IF WS-FIELD-CHOICE = 1
+000133              PERFORM ENTER-VENDOR-NAME
+000134              PERFORM CHECK-DUPLICATE-VENDOR-NAME
+000135          ELSE
+000136          IF WS-FIELD-CHOICE = 2
+000137              PERFORM ENTER-VENDOR-ADDRESS-1
+000138          ELSE
+000139          IF WS-FIELD-CHOICE = 3
+000140              PERFORM ENTER-VENDOR-ADDRESS-2
+000141          ELSE
+000142          IF WS-FIELD-CHOICE = 4
+000143              PERFORM ENTER-VENDOR-CITY
+000144          ELSE
+000145          IF WS-FIELD-CHOICE = 5
+000146              PERFORM ENTER-VENDOR-COUNTRY
+000147          ELSE
+000148          IF WS-FIELD-CHOICE = 6
+000149              PERFORM ENTER-VENDOR-STATE
+000150          ELSE
+000151          IF WS-FIELD-CHOICE = 7
+000152              PERFORM ENTER-VENDOR-ZIP
+000153          ELSE
+000154          IF WS-FIELD-CHOICE = 8
+000155              PERFORM ENTER-VENDOR-CONTACT
+000156          ELSE
+000157          IF WS-FIELD-CHOICE = 9
+000158              PERFORM ENTER-VENDOR-PHONE
+000159          ELSE
+000160          IF WS-FIELD-CHOICE = 10
+000161              PERFORM ENTER-VENDOR-TAX-ID
+000162          ELSE
+000163          IF WS-FIELD-CHOICE = 11
+000164              PERFORM ENTER-VENDOR-1099-FLAG
+000165          ELSE
+000166          IF WS-FIELD-CHOICE = 12
+000167              PERFORM ENTER-VENDOR-BANK-ROUTING
+000168          ELSE
+000169          IF WS-FIELD-CHOICE = 13
+000170              PERFORM ENTER-VENDOR-BANK-ACCOUNT
+000171          ELSE
+000172              DISPLAY "INVALID CHOICE - PLEASE RE-ENTER"
+000173          END-IF
+000174          END-IF
+000175          END-IF
+000176          END-IF
+000177          END-IF
+000178          END-IF
+000179          END-IF
+000180          END-IF
+000181          END-IF
+000182          END-IF
+000183          END-IF
+000184          END-IF
+000185      END-IF.
+000186
+000187     COPY "PRVND01.CBL".
