@@ -0,0 +1,9 @@
+000010*--------------------------------------------------
+000020* FDCKP01.CBL
+000030* One-record checkpoint file rewritten after every
+000040* successful WRITE-VENDOR-RECORD in VNDNEW03.
+000050*--------------------------------------------------
+000060 FD  VENDOR-CHECKPOINT-FILE
+000070     LABEL RECORDS ARE STANDARD.
+000080 01  CHECKPOINT-RECORD.
+000090     05  CKPT-LAST-VENDOR-NUMBER    PIC 9(5).
